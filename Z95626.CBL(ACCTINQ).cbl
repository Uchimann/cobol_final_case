@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY IDX-KEY
+                             ALTERNATE RECORD KEY IDX-SRNAME
+                                 WITH DUPLICATES
+                             STATUS IDX-ST.
+           SELECT REQ-FILE   ASSIGN TO REQFILE
+                             STATUS REQ-ST.
+           SELECT RPT-FILE   ASSIGN TO RPTFILE
+                             STATUS RPT-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  REQ-FILE RECORDING MODE F.
+         01  REQ-REC.
+           05 REQ-TYPE                 PIC X(01).
+              88 REQ-BY-ID                        VALUE 'I'.
+              88 REQ-BY-SRNAME                     VALUE 'S'.
+              88 REQ-FULL-EXTRACT                  VALUE 'A'.
+           05 REQ-ID                   PIC 9(05).
+           05 REQ-DVZ                  PIC 9(03).
+           05 REQ-SRNAME                PIC X(15).
+       FD  RPT-FILE RECORDING MODE F.
+         01  RPT-REC                   PIC X(80).
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 IDX-ST                   PIC 9(02).
+              88 IDX-SUCCES                       VALUE 00 97.
+              88 IDX-EOF                          VALUE 10.
+           05 REQ-ST                   PIC 9(02).
+              88 REQ-EOF                          VALUE 10.
+              88 REQ-SUCCES                       VALUE 00 97.
+           05 RPT-ST                   PIC 9(02).
+           05 ABD-ST                   PIC 9(02).
+           05 WS-SRNAME-DONE           PIC X(01)  VALUE 'N'.
+              88 WS-SRNAME-DONE-YES                VALUE 'Y'.
+           05 WS-SRNAME-FOUND          PIC X(01)  VALUE 'N'.
+              88 WS-SRNAME-FOUND-YES               VALUE 'Y'.
+           05 WS-EXTRACT-DONE          PIC X(01)  VALUE 'N'.
+              88 WS-EXTRACT-DONE-YES                VALUE 'Y'.
+           05 WS-BAL-DISPLAY           PIC -(14)9.
+           05 WS-PAGE-NO               PIC 9(04) VALUE 0.
+           05 WS-LINE-CNT              PIC 9(03) VALUE 99.
+           05 WS-LINES-PER-PAGE        PIC 9(03) VALUE 50.
+           05 WS-TODAY.
+              07 WS-TODAY-YY            PIC 99.
+              07 WS-TODAY-MM            PIC 99.
+              07 WS-TODAY-DD            PIC 99.
+           05 WS-CENT-DATE.
+              07 WS-CENT                PIC 9   VALUE 1.
+              07 WS-CENT-YY             PIC 99.
+              07 WS-CENT-MM             PIC 99.
+              07 WS-CENT-DD             PIC 99.
+         01  WS-HDR1.
+           05 FILLER                   PIC X(30) VALUE
+              'HESAP SORGU RAPORU'.
+           05 FILLER                   PIC X(17) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE 'TARIH: '.
+           05 HDR1-DATE                PIC X(10).
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE 'SAYFA:'.
+           05 HDR1-PAGE                PIC ZZZ9.
+         01  WS-RPT-DATE.
+           07 WS-RPT-DD                PIC 99.
+           07 FILLER                   PIC X VALUE '.'.
+           07 WS-RPT-MM                PIC 99.
+           07 FILLER                   PIC X VALUE '.'.
+           07 WS-RPT-CENT              PIC 9.
+           07 WS-RPT-YY                PIC 99.
+         01  WS-HDR2.
+           05 FILLER              PIC X(05) VALUE 'DVZ  '.
+           05 FILLER              PIC X(08) VALUE 'ID     '.
+           05 FILLER              PIC X(17) VALUE 'AD'.
+           05 FILLER              PIC X(17) VALUE 'SOYAD'.
+           05 FILLER              PIC X(09) VALUE 'ACILIS'.
+           05 FILLER              PIC X(16) VALUE 'BAKIYE'.
+         01  WS-DETAIL.
+           05 DTL-DVZ                  PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-ID                   PIC Z(4)9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 DTL-NAME                 PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-SRNAME               PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-DATE                 PIC 9(07).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-BAL                  PIC -(14)9.
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *    MAIN: REQFILE'daki her istegi (ID/DVZ ile sorgu, soyisim ile
+      *    sorgu veya tam dokum) sirayla isleyip sonucu RPTFILE'a basar.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PROCESS-REQUEST UNTIL REQ-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H100:Index dosyasini sadece okuma amacli, istek ve rapor
+      *    dosyalarini sirasiyla giris/cikis olarak acar. Acilma
+      *    hatasinda ABDFILE'a tani kaydi dusup programdan cikar.
+      *-----------------------------------------------------------------
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN INPUT  REQ-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+               MOVE 'IDXFILE' TO ABD-FAILED-FILE
+               MOVE IDX-ST    TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE IDX-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (REQ-ST NOT = 0) AND (REQ-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN REQFILE: ' REQ-ST
+               MOVE 'REQFILE' TO ABD-FAILED-FILE
+               MOVE REQ-ST    TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE REQ-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (RPT-ST NOT = 0) AND (RPT-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN RPTFILE: ' RPT-ST
+               MOVE 'RPTFILE' TO ABD-FAILED-FILE
+               MOVE RPT-ST    TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE RPT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ REQ-FILE.
+       H100-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H105:Dosya acma hatasi olustugunda ABDFILE'a tani kaydi
+      *    yazar.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'ACCTINQ' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE SPACES TO ABD-LAST-INPUT.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H150:Yeni sayfa basligini ve kolon basliklarini bastirir.
+      *-----------------------------------------------------------------
+       H150-WRITE-HEADER.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-TODAY-DD TO WS-RPT-DD
+           MOVE WS-TODAY-MM TO WS-RPT-MM
+           MOVE WS-CENT      TO WS-RPT-CENT
+           MOVE WS-TODAY-YY  TO WS-RPT-YY.
+           MOVE WS-RPT-DATE  TO HDR1-DATE
+           MOVE WS-PAGE-NO   TO HDR1-PAGE.
+
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR1 TO RPT-REC
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR2 TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE ZEROES TO WS-LINE-CNT.
+       H150-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H200:REQFILE'dan okunan bir istegi turune gore dagitir; ID/
+      *    DVZ ile tekil sorgu, soyisim ile sorgu (alternate key
+      *    uzerinden) veya tum hesaplarin dokumu olabilir.
+      *-----------------------------------------------------------------
+       H200-PROCESS-REQUEST.
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+              PERFORM H150-WRITE-HEADER
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN REQ-BY-ID
+                 PERFORM H210-LOOKUP-BY-ID
+              WHEN REQ-BY-SRNAME
+                 PERFORM H220-LOOKUP-BY-SRNAME
+              WHEN REQ-FULL-EXTRACT
+                 PERFORM H230-FULL-EXTRACT
+              WHEN OTHER
+                 PERFORM H240-UNKNOWN-REQUEST
+           END-EVALUATE.
+
+           READ REQ-FILE.
+       H200-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H210:REQ-ID/REQ-DVZ ile IDXFILE'da dogrudan (random) okuma
+      *    yapar ve sonucu rapora basar.
+      *-----------------------------------------------------------------
+       H210-LOOKUP-BY-ID.
+           MOVE REQ-ID                  TO IDX-ID
+           MOVE REQ-DVZ                 TO IDX-DVZ
+
+           READ IDX-FILE KEY IS IDX-KEY
+               INVALID KEY
+                  MOVE SPACES TO RPT-REC
+                  STRING 'ERR: ID BULUNAMADI          :' REQ-ID
+                      DELIMITED BY SIZE INTO RPT-REC
+                  WRITE RPT-REC
+                  ADD 1 TO WS-LINE-CNT
+               NOT INVALID KEY
+                  PERFORM H250-WRITE-DETAIL
+           END-READ.
+       H210-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H220:REQ-SRNAME ile alternate key IDX-SRNAME uzerinden
+      *    IDXFILE'a girer, ayni soyisme sahip tum hesaplari (WITH
+      *    DUPLICATES) sirayla rapora basar.
+      *-----------------------------------------------------------------
+       H220-LOOKUP-BY-SRNAME.
+           MOVE REQ-SRNAME               TO IDX-SRNAME
+           MOVE 'N'                      TO WS-SRNAME-FOUND
+           MOVE 'N'                      TO WS-SRNAME-DONE
+
+           START IDX-FILE KEY IS NOT LESS THAN IDX-SRNAME
+               INVALID KEY
+                  MOVE 'Y' TO WS-SRNAME-DONE
+           END-START.
+
+           PERFORM H221-READ-SRNAME-MATCH
+              UNTIL WS-SRNAME-DONE-YES.
+
+           IF NOT WS-SRNAME-FOUND-YES
+              MOVE SPACES TO RPT-REC
+              STRING 'ERR: SOYISIM BULUNAMADI     :' REQ-SRNAME
+                  DELIMITED BY SIZE INTO RPT-REC
+              WRITE RPT-REC
+              ADD 1 TO WS-LINE-CNT
+           END-IF.
+       H220-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H221:H220 tarafindan baslatilan soyisim taramasinda bir
+      *    sonraki kaydi okur; soyisim degistiginde veya dosya sonuna
+      *    gelindiginde taramayi sonlandirir.
+      *-----------------------------------------------------------------
+       H221-READ-SRNAME-MATCH.
+           READ IDX-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-SRNAME-DONE
+               NOT AT END
+                  IF IDX-SRNAME NOT = REQ-SRNAME
+                     MOVE 'Y' TO WS-SRNAME-DONE
+                  ELSE
+                     MOVE 'Y' TO WS-SRNAME-FOUND
+                     IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                        PERFORM H150-WRITE-HEADER
+                     END-IF
+                     PERFORM H250-WRITE-DETAIL
+                  END-IF
+           END-READ.
+       H221-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H230:IDXFILE'i basindan itibaren birincil anahtar sirasiyla
+      *    dolasip her hesabi rapora basar (tam dokum).
+      *-----------------------------------------------------------------
+       H230-FULL-EXTRACT.
+           MOVE LOW-VALUES                TO IDX-KEY
+           MOVE 'N'                       TO WS-EXTRACT-DONE
+
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+               INVALID KEY
+                  MOVE 'Y' TO WS-EXTRACT-DONE
+           END-START.
+
+           PERFORM H231-READ-EXTRACT-NEXT
+              UNTIL WS-EXTRACT-DONE-YES.
+       H230-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H231:H230 tarafindan baslatilan tam dokum taramasinda bir
+      *    sonraki kaydi okuyup rapora basar; dosya sonunda taramayi
+      *    sonlandirir.
+      *-----------------------------------------------------------------
+       H231-READ-EXTRACT-NEXT.
+           READ IDX-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-EXTRACT-DONE
+               NOT AT END
+                  IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+                     PERFORM H150-WRITE-HEADER
+                  END-IF
+                  PERFORM H250-WRITE-DETAIL
+           END-READ.
+       H231-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H240:Taninmayan REQ-TYPE degeri icin hata satiri basar.
+      *-----------------------------------------------------------------
+       H240-UNKNOWN-REQUEST.
+           MOVE SPACES TO RPT-REC
+           STRING 'ERR: GECERSIZ ISTEK TURU    :' REQ-TYPE
+               DELIMITED BY SIZE INTO RPT-REC
+           WRITE RPT-REC.
+           ADD 1 TO WS-LINE-CNT.
+       H240-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H250:Halihazirda IDX-FILE tamponunda bulunan bir hesabi
+      *    detay satirina cevirip RPTFILE'a yazar.
+      *-----------------------------------------------------------------
+       H250-WRITE-DETAIL.
+           MOVE IDX-DVZ                  TO DTL-DVZ
+           MOVE IDX-ID                   TO DTL-ID
+           MOVE IDX-NAME                 TO DTL-NAME
+           MOVE IDX-SRNAME               TO DTL-SRNAME
+           MOVE IDX-DATE                 TO DTL-DATE
+           MOVE IDX-BALANCE              TO DTL-BAL
+           MOVE WS-DETAIL                TO RPT-REC
+           WRITE RPT-REC.
+           ADD 1 TO WS-LINE-CNT.
+       H250-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H999:Dosyalari kapatir ve programi sonlandirir.
+      *-----------------------------------------------------------------
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE REQ-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+      *
