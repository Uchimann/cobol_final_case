@@ -7,13 +7,54 @@
                              ORGANIZATION INDEXED
                              ACCESS MODE RANDOM
                              RECORD KEY IDX-KEY
+                             ALTERNATE RECORD KEY IDX-SRNAME
+                                 WITH DUPLICATES
                              STATUS IDX-ST.
            SELECT INP-FILE ASSIGN TO INPFILE
                              STATUS INP-ST.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS OUT-ST.
+           SELECT CTL-FILE   ASSIGN TO CTLFILE
+                             STATUS CTL-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+           SELECT DEL-FILE   ASSIGN TO DELFILE
+                             STATUS DEL-ST.
+           SELECT SUS-FILE   ASSIGN TO SUSFILE
+                             STATUS SUS-ST.
+           SELECT AUD-FILE   ASSIGN TO AUDFILE
+                             STATUS AUD-ST.
+           SELECT OPTIONAL PRM-FILE ASSIGN TO PRMFILE
+                             STATUS PRM-ST.
+           SELECT CSV-FILE   ASSIGN TO CSVFILE
+                             STATUS CSV-ST.
        DATA DIVISION.
        FILE SECTION.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  DEL-FILE RECORDING MODE F.
+           COPY DELREC.
+       FD  SUS-FILE RECORDING MODE F.
+           COPY SUSREC.
+       FD  AUD-FILE RECORDING MODE F.
+           COPY AUDREC.
+       FD  PRM-FILE RECORDING MODE F.
+         01  PRM-REC.
+           05 PRM-CSV-OPTION           PIC X(01).
+           05 FILLER                   PIC X(79).
+       FD  CSV-FILE RECORDING MODE F.
+         01  CSV-REC                   PIC X(150).
+       FD  CTL-FILE RECORDING MODE F.
+         01  CTL-REC.
+           05 CTL-CNT-R                PIC 9(07).
+           05 CTL-CNT-D                PIC 9(07).
+           05 CTL-CNT-W                PIC 9(07).
+           05 CTL-CNT-U                PIC 9(07).
+           05 CTL-CNT-B                PIC 9(07).
+           05 CTL-CNT-T                PIC 9(07).
+           05 CTL-CNT-INVALID          PIC 9(07).
+           05 CTL-CNT-OK               PIC 9(07).
+           05 CTL-CNT-ERROR            PIC 9(07).
        FD  OUT-FILE RECORDING MODE F.
          01  OUT-REC.
            05 OUT-ISLEM-TIPI    PIC 9(01).
@@ -30,15 +71,21 @@
            03 INP-ISLEM-TIPI    PIC 9(01).
            03 INP-ID            PIC 9(5).
            03 INP-DVZ           PIC 9(3).
+      *          Gecerli doviz kodlari: 1=TL, 2=USD, 3=EUR.
+              88 INP-DVZ-VALID           VALUES 1 THRU 3.
+           03 INP-AMOUNT        PIC S9(15) COMP-3.
+           03 INP-NAME          PIC X(15).
+           03 INP-SRNAME        PIC X(15).
+           03 INP-XLIT-RULE     PIC X(01).
+              88 XLIT-RULE-1              VALUE '1' ' '.
+              88 XLIT-RULE-2              VALUE '2'.
+              88 XLIT-RULE-NONE           VALUE '0'.
+      *          INP-ISLEM-TIPI = 6 (transfer) icin hedef hesap;
+      *          INP-AMOUNT bu islemde transfer tutari olarak kullanilir.
+           03 INP-TGT-ID        PIC 9(5).
+           03 INP-TGT-DVZ       PIC 9(3).
        FD  IDX-FILE.
-         01  IDX-REC.
-           03 IDX-KEY.
-             05 IDX-ID          PIC S9(5) COMP-3.
-             05 IDX-DVZ         PIC S9(3) COMP.
-           03 IDX-NAME          PIC X(15).
-           03 IDX-SRNAME        PIC X(15).
-           03 IDX-DATE          PIC S9(7) COMP-3.
-           03 IDX-BALANCE       PIC S9(15) COMP-3.
+           COPY IDXREC.
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 WS-SUBPROG2       PIC X(08)       VALUE 'SUBPROG2'.
@@ -49,22 +96,58 @@
               88 OUT-SUCCESS               VALUE 00 97.
            05 IDX-ST            PIC 9(02).
               88 IDX-SUCCES                VALUE 00 97.
+           05 CTL-ST            PIC 9(02).
+           05 ABD-ST            PIC 9(02).
+           05 DEL-ST            PIC 9(02).
+           05 SUS-ST            PIC 9(02).
+           05 AUD-ST            PIC 9(02).
+           05 PRM-ST            PIC 9(02).
+           05 CSV-ST            PIC 9(02).
+           05 WS-CSV-OPTION     PIC X(01) VALUE 'N'.
+              88 WS-CSV-ENABLED           VALUE 'Y'.
            05 WS-ISLEM-TIPI     PIC 9(01).
               88 WS-ISLEM-TIPI-VALID       VALUE 1 THRU 9.
-           05 WS-SUB-AREA.
-              07 WS-SUB-FUNC    PIC 9(01).
-                 88 WS-FUNC-OPEN           VALUE 1.
-                 88 WS-FUNC-READ           VALUE 2.
-                 88 WS-FUNC-UPDATE         VALUE 3.
-                 88 WS-FUNC-WRITE          VALUE 4.
-                 88 WS-FUNC-DELETE         VALUE 5.
-                 88 WS-FUNC-CLOSE          VALUE 9.
-              07 WS-SUB-ID      PIC 9(05).
-              07 WS-SUB-DVZ     PIC 9(03).
-              07 WS-SUB-RC      PIC 9(02).
-              07 WS-SUB-DATA    PIC X(60).
+           05 WS-XFER-SRC-ID    PIC 9(5).
+           05 WS-XFER-SRC-DVZ   PIC 9(3).
+           05 WS-XFER-SRC-BAL   PIC S9(15) COMP-3.
+           05 WS-XFER-AMOUNT    PIC S9(15) COMP-3.
+           05 WS-XFER-STATUS    PIC 9(02).
+              88 WS-XFER-OK                VALUE 0.
            05 I           PIC 9(3).
            05 J           PIC 9(3) VALUE 1.
+           05 K           PIC 9(3) VALUE 1.
+           05 WS-CNT-R          PIC 9(07) VALUE 0.
+           05 WS-CNT-D          PIC 9(07) VALUE 0.
+           05 WS-CNT-W          PIC 9(07) VALUE 0.
+           05 WS-CNT-U          PIC 9(07) VALUE 0.
+           05 WS-CNT-B          PIC 9(07) VALUE 0.
+           05 WS-CNT-T          PIC 9(07) VALUE 0.
+           05 WS-CNT-INVALID    PIC 9(07) VALUE 0.
+           05 WS-CNT-OK         PIC 9(07) VALUE 0.
+           05 WS-CNT-ERROR      PIC 9(07) VALUE 0.
+           05 WS-BAL-DISPLAY PIC -(14)9.
+           05 WS-TODAY.
+              07 WS-TODAY-YY              PIC 99.
+              07 WS-TODAY-MM              PIC 99.
+              07 WS-TODAY-DD              PIC 99.
+           05 WS-CENT-DATE.
+              07 WS-CENT                  PIC 9   VALUE 1.
+              07 WS-CENT-YY               PIC 99.
+              07 WS-CENT-MM               PIC 99.
+              07 WS-CENT-DD               PIC 99.
+         01  WS-DUP-AREA.
+      *          Bu calistirmada 3-WRITE (create) ile islenmis ID/DVZ
+      *          ciftlerini tutar; ayni calistirmada tekrar eden bir
+      *          create talebini IDXFILE'a hic ugramadan yakalar.
+           05 WS-DUP-COUNT             PIC 9(04) VALUE 0.
+           05 WS-DUP-MAX               PIC 9(04) VALUE 9999.
+           05 WS-DUP-IDX               PIC 9(04).
+           05 WS-DUP-FOUND             PIC X(01) VALUE 'N'.
+              88 WS-DUP-FOUND-YES                VALUE 'Y'.
+           05 WS-DUP-ENTRY OCCURS 9999 TIMES.
+              07 WS-DUP-ID             PIC 9(05).
+              07 WS-DUP-DVZ            PIC 9(03).
+           COPY SUBFUNC.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
@@ -77,23 +160,117 @@
            OPEN I-O IDX-FILE.
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' INP-ST
+           MOVE 'INPFILE'  TO ABD-FAILED-FILE
+           MOVE INP-ST     TO ABD-STATUS
+           PERFORM H105-WRITE-ABEND
            MOVE INP-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
+           MOVE 'OUTFILE'  TO ABD-FAILED-FILE
+           MOVE OUT-ST     TO ABD-STATUS
+           PERFORM H105-WRITE-ABEND
            MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
            DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+           MOVE 'IDXFILE'  TO ABD-FAILED-FILE
+           MOVE IDX-ST     TO ABD-STATUS
+           PERFORM H105-WRITE-ABEND
            MOVE IDX-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
+           ELSE
+           PERFORM H106-LOG-OPEN-COND
            END-IF.
+           PERFORM H107-READ-CSV-OPTION.
            READ INP-FILE
            SET WS-FUNC-OPEN TO TRUE.
        H100-END. EXIT.
 
+
+      *-----------------------------------------------------------------
+      *    H107:PRMFILE'da bir kontrol karti varsa ilk alanindan CSV
+      *    secenegini okur ('Y' ise OUTFILE ile birlikte virgulle
+      *    ayrilmis bir CSVFILE de uretilir). PRMFILE tanimli degilse
+      *    veya bos ise varsayilan olarak CSV uretimi kapalidir.
+      *-----------------------------------------------------------------
+       H107-READ-CSV-OPTION.
+           OPEN INPUT PRM-FILE.
+           IF PRM-ST = 0
+               READ PRM-FILE
+               IF PRM-ST = 0
+                   MOVE PRM-CSV-OPTION TO WS-CSV-OPTION
+               END-IF
+               CLOSE PRM-FILE
+           END-IF.
+
+           IF WS-CSV-ENABLED
+               OPEN OUTPUT CSV-FILE
+               IF (CSV-ST NOT = 0) AND (CSV-ST NOT = 97)
+                   DISPLAY 'UNABLE TO OPEN CSVFILE: ' CSV-ST
+                   MOVE 'N' TO WS-CSV-OPTION
+               END-IF
+           END-IF.
+       H107-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H105:Bir dosya acma hatasi olustugunda ABDFILE'a; hatayi
+      *    veren dosyanin adini, durum kodunu ve o ana kadar okunmus
+      *    en son INPFILE kaydini yazar.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'DNM' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE INP-REC TO ABD-LAST-INPUT.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H106:IDXFILE'in bu calistirmada ilk kez mi olusturuldugunu
+      *    (IDX-ST=05) yoksa mevcut dosyanin mi acildigini (IDX-ST=00
+      *    veya 97) ABDFILE'a ve konsola bildirir.
+      *-----------------------------------------------------------------
+       H106-LOG-OPEN-COND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'DNM' TO ABD-PROGRAM.
+           MOVE 'IDXFILE' TO ABD-FAILED-FILE.
+           MOVE IDX-ST TO ABD-STATUS.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+
+           IF IDX-ST = 05
+              DISPLAY 'IDXFILE YENI OLUSTURULDU (ILK CALISTIRMA)'
+              MOVE 'IDXFILE ACILDI: YENI OLUSTURULDU'
+                  TO ABD-LAST-INPUT
+           ELSE
+              DISPLAY 'IDXFILE MEVCUT DOSYA UZERINDEN ACILDI'
+              MOVE 'IDXFILE ACILDI: MEVCUT DOSYA KULLANILDI'
+                  TO ABD-LAST-INPUT
+           END-IF.
+
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H106-END. EXIT.
+
        H400-SUBPROG2.
            MOVE INP-ID TO IDX-ID.
            MOVE INP-DVZ TO IDX-DVZ.
@@ -104,20 +281,197 @@
 
 
        H200-PROCCES.
-           PERFORM H400-SUBPROG2.
+           IF INP-ISLEM-TIPI = 3
+              PERFORM H180-CHECK-DUP-KEY
+              IF WS-DUP-FOUND-YES
+                 PERFORM H185-ROUTE-DUP-SUSPENSE
+              ELSE
+                 PERFORM H186-ADD-DUP-KEY
+                 PERFORM H400-SUBPROG2
+              END-IF
+           ELSE
+              PERFORM H400-SUBPROG2
+           END-IF.
+           PERFORM H160-TALLY-COUNTS.
+           IF WS-CSV-ENABLED
+               PERFORM H155-WRITE-CSV
+           END-IF.
            READ INP-FILE.
        H200-END. EXIT.
 
+
+      *-----------------------------------------------------------------
+      *    H155:WS-CSV-ENABLED oldugunda, az once OUTFILE'a yazilan
+      *    OUT-REC ile ayni bilgiyi virgulle ayrilmis bir CSVFILE
+      *    satirina donusturur.
+      *-----------------------------------------------------------------
+       H155-WRITE-CSV.
+           MOVE SPACES TO CSV-REC
+           STRING OUT-ISLEM-TIPI   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-ID           DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-DVZ          DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-RETURN-CODE  DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-ACIKLAMA     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-FNAME-FROM   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-FNAME-TO     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-LNAME-FROM   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-LNAME-TO     DELIMITED BY SIZE
+                  INTO CSV-REC.
+           WRITE CSV-REC.
+       H155-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H180:WS-DUP-ENTRY tablosunda, su ana kadar bu calistirmada
+      *    islenmis 3-WRITE kayitlari arasinda INP-ID/INP-DVZ ile
+      *    eslesen bir girdi olup olmadigina bakar.
+      *-----------------------------------------------------------------
+       H180-CHECK-DUP-KEY.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 1   TO WS-DUP-IDX
+           PERFORM H181-SEARCH-DUP-KEY
+              VARYING WS-DUP-IDX FROM 1 BY 1
+                 UNTIL WS-DUP-IDX > WS-DUP-COUNT
+                    OR WS-DUP-FOUND-YES.
+       H180-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H181:WS-DUP-ENTRY tablosunun WS-DUP-IDX'inci girdisini
+      *    INP-ID/INP-DVZ ile karsilastirir.
+      *-----------------------------------------------------------------
+       H181-SEARCH-DUP-KEY.
+           IF WS-DUP-ID(WS-DUP-IDX) = INP-ID
+              AND WS-DUP-DVZ(WS-DUP-IDX) = INP-DVZ
+              SET WS-DUP-FOUND-YES TO TRUE
+           END-IF.
+       H181-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H185:Ayni calistirmada daha once 3-WRITE ile islenmis bir
+      *    ID/DVZ icin gelen ikinci create talebini SUSFILE'a arsivler
+      *    ve OUTFILE'a gecerli bir hata kaydi yazar; IDXFILE'a hic
+      *    ugranmaz.
+      *-----------------------------------------------------------------
+       H185-ROUTE-DUP-SUSPENSE.
+           DISPLAY 'AYNI CALISTIRMADA TEKRAR EDEN ID/DVZ: '
+                   INP-ID '/' INP-DVZ.
+
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+
+           MOVE 'DNM'                        TO SUS-PROGRAM
+           MOVE INP-ISLEM-TIPI               TO SUS-PRCSS-TYPE
+           MOVE INP-ID                       TO SUS-ID
+           MOVE INP-DVZ                      TO SUS-DVZ
+           MOVE WS-CENT-DATE                 TO SUS-DATE
+           MOVE 'ERR: MUKERRER KAYIT (RUN)'   TO SUS-REASON
+           MOVE INP-REC                      TO SUS-ORIGINAL-INPUT.
+
+           OPEN EXTEND SUS-FILE.
+           IF (SUS-ST NOT = 0) AND (SUS-ST NOT = 97)
+               OPEN OUTPUT SUS-FILE
+           END-IF.
+           WRITE SUS-REC.
+           CLOSE SUS-FILE.
+
+           MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
+           MOVE INP-ID            TO OUT-ID
+           MOVE INP-DVZ           TO OUT-DVZ
+           MOVE 96                TO OUT-RETURN-CODE
+           MOVE '               ' TO OUT-FNAME-FROM
+           MOVE '               ' TO OUT-FNAME-TO
+           MOVE '               ' TO OUT-LNAME-FROM
+           MOVE '               ' TO OUT-LNAME-TO
+           STRING 'ERR: MUKERRER KAYIT (RUN)  :'
+               DELIMITED BY SIZE INTO OUT-ACIKLAMA.
+           WRITE OUT-REC.
+       H185-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H186:INP-ID/INP-DVZ'yi WS-DUP-ENTRY tablosuna ekler; tablo
+      *    dolmussa (WS-DUP-MAX asilirsa) sessizce yeni girdi eklemez.
+      *-----------------------------------------------------------------
+       H186-ADD-DUP-KEY.
+           IF WS-DUP-COUNT < WS-DUP-MAX
+              ADD 1 TO WS-DUP-COUNT
+              MOVE INP-ID  TO WS-DUP-ID(WS-DUP-COUNT)
+              MOVE INP-DVZ TO WS-DUP-DVZ(WS-DUP-COUNT)
+           END-IF.
+       H186-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H160:Islem tipine gore hacim sayaclarini, OUT-RETURN-CODE'a
+      *    gore basari/hata sayaclarini gunceller.
+      *-----------------------------------------------------------------
+       H160-TALLY-COUNTS.
+           EVALUATE INP-ISLEM-TIPI
+              WHEN 1
+                 ADD 1 TO WS-CNT-R
+              WHEN 2
+                 ADD 1 TO WS-CNT-D
+              WHEN 3
+                 ADD 1 TO WS-CNT-W
+              WHEN 4
+                 ADD 1 TO WS-CNT-U
+              WHEN 5
+                 ADD 1 TO WS-CNT-B
+              WHEN 6
+                 ADD 1 TO WS-CNT-T
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-INVALID
+           END-EVALUATE.
+
+           IF INP-ISLEM-TIPI >= 1 AND INP-ISLEM-TIPI <= 6
+              IF OUT-RETURN-CODE = 0
+                 ADD 1 TO WS-CNT-OK
+              ELSE
+                 ADD 1 TO WS-CNT-ERROR
+              END-IF
+           END-IF.
+       H160-END. EXIT.
+
        H700-UPDATE.
-      *OUT KISMINDA ELIMIZDE TUTMAK ICIN IKISINE DE ATTIK ISLEM YAPIP 
+           IF NOT INP-DVZ-VALID
+               MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
+               MOVE INP-ID            TO OUT-ID
+               MOVE INP-DVZ           TO OUT-DVZ
+               MOVE 90 TO OUT-RETURN-CODE
+               STRING 'ERR: GECERSIZ DOVIZ KODU   :'
+                   DELIMITED BY SIZE INTO OUT-ACIKLAMA
+               WRITE OUT-REC
+           ELSE
+               PERFORM H705-APPLY-UPDATE
+           END-IF.
+       H700-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H705:IDX-NAME/IDX-SRNAME'deki bosluklari atlayarak OUT-*-TO
+      *    alanlarina kopyalar, soyisimde transliterasyon kuralini
+      *    uygular ve REWRITE ile kaydeder.
+      *-----------------------------------------------------------------
+       H705-APPLY-UPDATE.
+      *OUT KISMINDA ELIMIZDE TUTMAK ICIN IKISINE DE ATTIK ISLEM YAPIP
       *BIRINI DEGISTIRCEZ DIGERI AYNI KALCAK
 
            MOVE ZEROES TO OUT-FNAME-TO.
            MOVE ZEROES TO OUT-LNAME-TO.
            MOVE IDX-NAME          TO OUT-FNAME-FROM
-           MOVE IDX-NAME          TO OUT-FNAME-TO
            MOVE IDX-SRNAME        TO OUT-LNAME-FROM
-           MOVE IDX-SRNAME        TO OUT-LNAME-TO
 
            COMPUTE J = 1
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF IDX-NAME
@@ -127,19 +481,39 @@
                    END-IF
            END-PERFORM.
 
-           INSPECT OUT-LNAME-TO REPLACING
-                   ALL 'E' BY 'I'
-           INSPECT OUT-LNAME-TO REPLACING
-                   ALL 'A' BY 'E'
+           COMPUTE K = 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF IDX-SRNAME
+                   IF IDX-SRNAME(I:1) NOT EQUAL SPACE
+                      MOVE IDX-SRNAME(I:1) TO OUT-LNAME-TO(K:1)
+                      COMPUTE K = K + 1
+                   END-IF
+           END-PERFORM.
+
+           EVALUATE TRUE
+              WHEN XLIT-RULE-NONE
+                 CONTINUE
+              WHEN XLIT-RULE-2
+                 INSPECT OUT-LNAME-TO REPLACING
+                         ALL 'I' BY 'E'
+                 INSPECT OUT-LNAME-TO REPLACING
+                         ALL 'E' BY 'A'
+              WHEN OTHER
+                 INSPECT OUT-LNAME-TO REPLACING
+                         ALL 'E' BY 'I'
+                 INSPECT OUT-LNAME-TO REPLACING
+                         ALL 'A' BY 'E'
+           END-EVALUATE.
 
            MOVE OUT-FNAME-TO TO IDX-NAME
            MOVE OUT-LNAME-TO TO IDX-SRNAME
            REWRITE IDX-REC
              NOT INVALID KEY
                 DISPLAY 'UPDATED NAME : ' IDX-NAME
-                DISPLAY 'UPDATED SNAME: ' IDX-SRNAME 
+                DISPLAY 'UPDATED SNAME: ' IDX-SRNAME
            END-REWRITE
 
+           PERFORM H701-WRITE-AUDIT.
+
            COMPUTE J = (15 - J)
            MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
            MOVE INP-ID            TO OUT-ID
@@ -148,27 +522,66 @@
             STRING 'BASARILIUPDTE-SPACE COUNT  :'J
                 DELIMITED BY SIZE INTO OUT-ACIKLAMA.
            WRITE OUT-REC.
-       H700-END. EXIT.
+       H705-END. EXIT.
 
-       H770-WRITE.
-           MOVE INP-ID      TO IDX-ID
-           MOVE INP-DVZ     TO IDX-DVZ
-           MOVE 'ISMAIIIL       '  TO IDX-NAME
-           MOVE 'CELEBI         '    TO IDX-SRNAME
 
-           WRITE IDX-REC.
+      *-----------------------------------------------------------------
+      *    H701:Ad/soyad guncellemesinin once ve sonra degerlerini
+      *    AUDFILE'a yazar.
+      *-----------------------------------------------------------------
+       H701-WRITE-AUDIT.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+
+           MOVE 'DNM'                  TO AUD-PROGRAM
+           MOVE INP-ID                 TO AUD-ID
+           MOVE INP-DVZ                TO AUD-DVZ
+           MOVE WS-CENT-DATE           TO AUD-DATE
+           MOVE OUT-FNAME-FROM         TO AUD-NAME-BEFORE
+           MOVE OUT-FNAME-TO           TO AUD-NAME-AFTER
+           MOVE OUT-LNAME-FROM         TO AUD-SRNAME-BEFORE
+           MOVE OUT-LNAME-TO           TO AUD-SRNAME-AFTER.
+
+           OPEN EXTEND AUD-FILE.
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+           WRITE AUD-REC.
+           CLOSE AUD-FILE.
+       H701-END. EXIT.
 
-           DISPLAY 'WRITEKISMINDASIN'
+       H770-WRITE.
            MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
            MOVE INP-ID            TO OUT-ID
            MOVE INP-DVZ           TO OUT-DVZ
-           MOVE 'ISMAIL         '          TO OUT-FNAME-FROM
-      *     MOVE '               ' TO OUT-FNAME-TO
-           MOVE 'CELEBI         '          TO OUT-LNAME-FROM
-      *     MOVE '               ' TO OUT-LNAME-TO
-           MOVE IDX-ST            TO OUT-RETURN-CODE.
-           STRING 'BASARILIYAZMAGERCEKLESTI RC:'IDX-ST
-               DELIMITED BY SIZE INTO OUT-ACIKLAMA.
+           MOVE INP-NAME          TO OUT-FNAME-FROM
+           MOVE INP-SRNAME        TO OUT-LNAME-FROM.
+
+           IF NOT INP-DVZ-VALID
+               MOVE 90 TO OUT-RETURN-CODE
+               STRING 'ERR: GECERSIZ DOVIZ KODU   :'
+                   DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           ELSE
+               MOVE INP-ID      TO IDX-ID
+               MOVE INP-DVZ     TO IDX-DVZ
+               MOVE INP-NAME            TO IDX-NAME
+               MOVE INP-SRNAME          TO IDX-SRNAME
+
+               ACCEPT WS-TODAY FROM DATE
+               MOVE WS-TODAY-YY         TO WS-CENT-YY
+               MOVE WS-TODAY-MM         TO WS-CENT-MM
+               MOVE WS-TODAY-DD         TO WS-CENT-DD
+               MOVE WS-CENT-DATE        TO IDX-DATE
+
+               WRITE IDX-REC
+
+               DISPLAY 'WRITEKISMINDASIN'
+               MOVE IDX-ST            TO OUT-RETURN-CODE
+               STRING 'BASARILIYAZMAGERCEKLESTI RC:'IDX-ST
+                   DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           END-IF.
            WRITE OUT-REC.
        H770-END. EXIT.
 
@@ -177,9 +590,9 @@
            MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
            MOVE INP-ID            TO OUT-ID
            MOVE INP-DVZ           TO OUT-DVZ
-           MOVE 'ISMAIL         ' TO OUT-FNAME-FROM
+           MOVE IDX-NAME          TO OUT-FNAME-FROM
       *     MOVE '               ' TO OUT-FNAME-TO
-           MOVE 'CELEBI         ' TO OUT-LNAME-FROM
+           MOVE IDX-SRNAME        TO OUT-LNAME-FROM
       *     MOVE '               ' TO OUT-LNAME-TO
            MOVE IDX-ST            TO OUT-RETURN-CODE.
            STRING 'EKLENMEDI... ZATEN VAR  RC: 'IDX-ST
@@ -219,6 +632,7 @@
                       STRING 'BASARILISILMEGERCEKLESTI RC:'IDX-ST
                       DELIMITED BY SIZE INTO OUT-ACIKLAMA
                       DISPLAY 'BASARIILESILINDI'
+                      PERFORM H751-ARCHIVE-DELETE
                  ELSE
                       STRING 'BASARSIZSILMEGERCEKLESTI RC:'IDX-ST
                       DELIMITED BY SIZE INTO OUT-ACIKLAMA
@@ -230,6 +644,181 @@
 
        H750-END. EXIT.
 
+
+      *-----------------------------------------------------------------
+      *    H751:Silinen hesabin son halini DELFILE'a arsivler.
+      *-----------------------------------------------------------------
+       H751-ARCHIVE-DELETE.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE IDX-ID       TO DEL-ID.
+           MOVE IDX-DVZ      TO DEL-DVZ.
+           MOVE IDX-NAME     TO DEL-NAME.
+           MOVE IDX-SRNAME   TO DEL-SRNAME.
+           MOVE IDX-DATE     TO DEL-OPEN-DATE.
+           MOVE IDX-BALANCE  TO DEL-BALANCE.
+           MOVE WS-CENT-DATE TO DEL-DATE.
+           MOVE 'DNM'        TO DEL-PROGRAM.
+           OPEN EXTEND DEL-FILE.
+           IF (DEL-ST NOT = 0) AND (DEL-ST NOT = 97)
+               OPEN OUTPUT DEL-FILE
+           END-IF.
+           WRITE DEL-REC.
+           CLOSE DEL-FILE.
+       H751-END. EXIT.
+
+       H780-POST-BALANCE.
+           COMPUTE IDX-BALANCE = IDX-BALANCE + INP-AMOUNT
+
+           REWRITE IDX-REC
+           END-REWRITE
+
+           MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
+           MOVE INP-ID            TO OUT-ID
+           MOVE INP-DVZ           TO OUT-DVZ
+           MOVE IDX-ST            TO OUT-RETURN-CODE
+           MOVE IDX-BALANCE       TO WS-BAL-DISPLAY
+           STRING 'BAKIYE ISLENDI YENI BKY:' WS-BAL-DISPLAY
+               DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           MOVE '               ' TO OUT-FNAME-FROM
+           MOVE '               ' TO OUT-FNAME-TO
+           MOVE '               ' TO OUT-LNAME-FROM
+           MOVE '               ' TO OUT-LNAME-TO.
+           WRITE OUT-REC.
+       H780-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H790:Kaynak hesaptan (halihazirda IDX-REC tamponunda) hedef
+      *    hesaba (INP-TGT-ID/DVZ) INP-AMOUNT tutarini aktarir. Once
+      *    hedef kayit bulunup alacaklandirilir; hedef bulunamazsa
+      *    kaynak hic degistirilmez. Kaynak REWRITE basarisiz olursa
+      *    hedefteki alacak islemi geri alinir - ya ikisi de gerceklesir
+      *    ya da hicbiri.
+      *-----------------------------------------------------------------
+       H790-TRANSFER.
+           MOVE IDX-ID                      TO WS-XFER-SRC-ID
+           MOVE IDX-DVZ                     TO WS-XFER-SRC-DVZ
+           MOVE IDX-BALANCE                 TO WS-XFER-SRC-BAL
+           MOVE INP-AMOUNT                  TO WS-XFER-AMOUNT
+           MOVE ZEROES                      TO WS-XFER-STATUS
+
+           IF (INP-TGT-ID = WS-XFER-SRC-ID)
+              AND (INP-TGT-DVZ = WS-XFER-SRC-DVZ)
+              MOVE 90                       TO WS-XFER-STATUS
+           ELSE
+              PERFORM H791-CREDIT-TARGET
+
+              IF WS-XFER-OK
+                 PERFORM H792-DEBIT-SOURCE
+              END-IF
+           END-IF
+
+           PERFORM H793-BUILD-RESULT.
+       H790-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H791:Hedef hesabi anahtar ile okur, bulunursa bakiyesini
+      *    alacaklandirip REWRITE eder. Bulunamazsa veya REWRITE hata
+      *    verirse WS-XFER-STATUS'a hata kodu dusurur.
+      *-----------------------------------------------------------------
+       H791-CREDIT-TARGET.
+           MOVE INP-TGT-ID                  TO IDX-ID
+           MOVE INP-TGT-DVZ                 TO IDX-DVZ
+
+           READ IDX-FILE KEY IS IDX-KEY
+               INVALID KEY
+                  MOVE 91                   TO WS-XFER-STATUS
+               NOT INVALID KEY
+                  COMPUTE IDX-BALANCE = IDX-BALANCE + WS-XFER-AMOUNT
+                  REWRITE IDX-REC
+                     INVALID KEY
+                        MOVE 92             TO WS-XFER-STATUS
+                  END-REWRITE
+           END-READ.
+       H791-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H792:Kaynak hesabi anahtar ile yeniden okuyup (tampon hedef
+      *    kayda gecmisti) bakiyesini borclandirir. REWRITE basarisiz
+      *    olursa H794 ile hedefteki alacak islemini geri alir.
+      *-----------------------------------------------------------------
+       H792-DEBIT-SOURCE.
+           MOVE WS-XFER-SRC-ID              TO IDX-ID
+           MOVE WS-XFER-SRC-DVZ             TO IDX-DVZ
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 PERFORM H794-REVERSE-CREDIT
+                 MOVE 93                    TO WS-XFER-STATUS
+              NOT INVALID KEY
+                 COMPUTE IDX-BALANCE = WS-XFER-SRC-BAL - WS-XFER-AMOUNT
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       PERFORM H794-REVERSE-CREDIT
+                       MOVE 93              TO WS-XFER-STATUS
+                 END-REWRITE
+           END-READ.
+       H792-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H794:Kaynak borclandirmasi basarisiz oldugunda, H791'de
+      *    hedefe islenmis olan alacagi geri alir.
+      *-----------------------------------------------------------------
+       H794-REVERSE-CREDIT.
+           MOVE INP-TGT-ID                  TO IDX-ID
+           MOVE INP-TGT-DVZ                 TO IDX-DVZ
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 DISPLAY 'ERR: HEDEF ALACAK GERI ALINAMADI (OKUMA)'
+              NOT INVALID KEY
+                 COMPUTE IDX-BALANCE = IDX-BALANCE - WS-XFER-AMOUNT
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       DISPLAY 'ERR: HEDEF ALACAK GERI ALINAMADI'
+                 END-REWRITE
+           END-READ.
+       H794-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H793:WS-XFER-STATUS'a gore sonuc aciklamasini ve donus kodunu
+      *    OUT alanlarina tasir.
+      *-----------------------------------------------------------------
+       H793-BUILD-RESULT.
+           MOVE INP-ISLEM-TIPI               TO OUT-ISLEM-TIPI
+           MOVE INP-ID                       TO OUT-ID
+           MOVE INP-DVZ                      TO OUT-DVZ
+           MOVE WS-XFER-STATUS               TO OUT-RETURN-CODE
+           MOVE '               '            TO OUT-FNAME-FROM
+           MOVE '               '            TO OUT-FNAME-TO
+           MOVE '               '            TO OUT-LNAME-FROM
+           MOVE '               '            TO OUT-LNAME-TO
+
+           EVALUATE WS-XFER-STATUS
+              WHEN 0
+                 STRING 'TRANSFER GERCEKLESTI       :'
+                     DELIMITED BY SIZE INTO OUT-ACIKLAMA
+              WHEN 90
+                 STRING 'ERR: KAYNAK=HEDEF HESAP    :'
+                     DELIMITED BY SIZE INTO OUT-ACIKLAMA
+              WHEN 91
+                 STRING 'ERR: HEDEF HESAP BULUNAMADI:'
+                     DELIMITED BY SIZE INTO OUT-ACIKLAMA
+              WHEN 92
+                 STRING 'ERR: HEDEF GUNCELLENEMEDI  :'
+                     DELIMITED BY SIZE INTO OUT-ACIKLAMA
+              WHEN OTHER
+                 STRING 'ERR: KAYNAK GUNCELLENEMEDI :'
+                     DELIMITED BY SIZE INTO OUT-ACIKLAMA
+           END-EVALUATE.
+           WRITE OUT-REC.
+       H793-END. EXIT.
+
        H210-INVALID-KEY.
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
            IF WS-ISLEM-TIPI = 3
@@ -255,6 +844,7 @@
        H220-VALID-KEY.
       *ISLEM TIPI WRITE OLANI YAP
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
+           MOVE ZEROES TO WS-SUB-FUNC
            IF WS-ISLEM-TIPI = 1
               COMPUTE WS-SUB-FUNC = 2
            ELSE IF WS-ISLEM-TIPI = 2
@@ -263,6 +853,10 @@
               COMPUTE WS-SUB-FUNC = 4
            ELSE IF WS-ISLEM-TIPI = 4
               COMPUTE WS-SUB-FUNC = 3
+           ELSE IF WS-ISLEM-TIPI = 5
+              COMPUTE WS-SUB-FUNC = 6
+           ELSE IF WS-ISLEM-TIPI = 6
+              COMPUTE WS-SUB-FUNC = 7
            END-IF.
 
            EVALUATE TRUE
@@ -274,8 +868,12 @@
                  PERFORM H770-RECORD-FOUND
               WHEN WS-FUNC-UPDATE
                  PERFORM H700-UPDATE
+              WHEN WS-FUNC-BALANCE
+                 PERFORM H780-POST-BALANCE
+              WHEN WS-FUNC-TRANSFER
+                 PERFORM H790-TRANSFER
               WHEN OTHER
-                DISPLAY 'WHEN OTHER'
+                 PERFORM H225-SUSPENSE
            END-EVALUATE.
 
       *    MOVE INP-ID           TO WS-SUB-ID.
@@ -285,9 +883,79 @@
       *    READ INP-FILE.
        H220-END. EXIT.
 
+
+      *-----------------------------------------------------------------
+      *    H225:ID bulundu ama INP-ISLEM-TIPI taninmiyor. Kaydi
+      *    SUSFILE'a arsivler ve OUTFILE'a gecerli bir hata kaydi
+      *    yazar.
+      *-----------------------------------------------------------------
+       H225-SUSPENSE.
+           DISPLAY 'GECERSIZ ISLEM TIPI: ' INP-ISLEM-TIPI.
+
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+
+           MOVE 'DNM'                        TO SUS-PROGRAM
+           MOVE INP-ISLEM-TIPI               TO SUS-PRCSS-TYPE
+           MOVE INP-ID                       TO SUS-ID
+           MOVE INP-DVZ                      TO SUS-DVZ
+           MOVE WS-CENT-DATE                 TO SUS-DATE
+           MOVE 'ERR: GECERSIZ ISLEM TIPI'    TO SUS-REASON
+           MOVE INP-REC                      TO SUS-ORIGINAL-INPUT.
+
+           OPEN EXTEND SUS-FILE.
+           IF (SUS-ST NOT = 0) AND (SUS-ST NOT = 97)
+               OPEN OUTPUT SUS-FILE
+           END-IF.
+           WRITE SUS-REC.
+           CLOSE SUS-FILE.
+
+           MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI
+           MOVE INP-ID            TO OUT-ID
+           MOVE INP-DVZ           TO OUT-DVZ
+           MOVE 95                TO OUT-RETURN-CODE
+           MOVE '               ' TO OUT-FNAME-FROM
+           MOVE '               ' TO OUT-FNAME-TO
+           MOVE '               ' TO OUT-LNAME-FROM
+           MOVE '               ' TO OUT-LNAME-TO
+           STRING 'ERR: GECERSIZ ISLEM TIPI    :'
+               DELIMITED BY SIZE INTO OUT-ACIKLAMA.
+           WRITE OUT-REC.
+       H225-END. EXIT.
+
        H999-PROGRAM-EXIT.
+           DISPLAY '============= DNM CONTROL TOTALS ================'
+           DISPLAY ' 1-READ    ISLEM SAYISI  : ' WS-CNT-R
+           DISPLAY ' 2-DELETE  ISLEM SAYISI  : ' WS-CNT-D
+           DISPLAY ' 3-WRITE   ISLEM SAYISI  : ' WS-CNT-W
+           DISPLAY ' 4-UPDATE  ISLEM SAYISI  : ' WS-CNT-U
+           DISPLAY ' 5-BALANCE ISLEM SAYISI  : ' WS-CNT-B
+           DISPLAY ' 6-TRANSFER ISLEM SAYISI : ' WS-CNT-T
+           DISPLAY ' GECERSIZ  ISLEM SAYISI  : ' WS-CNT-INVALID
+           DISPLAY ' BASARILI  ISLEM SAYISI  : ' WS-CNT-OK
+           DISPLAY ' HATALI    ISLEM SAYISI  : ' WS-CNT-ERROR
+           DISPLAY '=================================================='
+
+           OPEN OUTPUT CTL-FILE
+           MOVE WS-CNT-R                     TO CTL-CNT-R
+           MOVE WS-CNT-D                     TO CTL-CNT-D
+           MOVE WS-CNT-W                     TO CTL-CNT-W
+           MOVE WS-CNT-U                     TO CTL-CNT-U
+           MOVE WS-CNT-B                     TO CTL-CNT-B
+           MOVE WS-CNT-T                     TO CTL-CNT-T
+           MOVE WS-CNT-INVALID               TO CTL-CNT-INVALID
+           MOVE WS-CNT-OK                    TO CTL-CNT-OK
+           MOVE WS-CNT-ERROR                 TO CTL-CNT-ERROR
+           WRITE CTL-REC.
+           CLOSE CTL-FILE.
+
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           IF WS-CSV-ENABLED
+               CLOSE CSV-FILE
+           END-IF.
            STOP RUN.
       *
