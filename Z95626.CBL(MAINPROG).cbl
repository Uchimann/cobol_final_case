@@ -7,8 +7,46 @@
                              STATUS INP-ST.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS OUT-ST.
+           SELECT CHK-FILE   ASSIGN TO CHKFILE
+                             STATUS CHK-ST.
+           SELECT CTL-FILE   ASSIGN TO CTLFILE
+                             STATUS CTL-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+           SELECT SUS-FILE   ASSIGN TO SUSFILE
+                             STATUS SUS-ST.
+           SELECT OPTIONAL PRM-FILE ASSIGN TO PRMFILE
+                             STATUS PRM-ST.
+           SELECT CSV-FILE   ASSIGN TO CSVFILE
+                             STATUS CSV-ST.
        DATA DIVISION.
        FILE SECTION.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  SUS-FILE RECORDING MODE F.
+           COPY SUSREC.
+       FD  PRM-FILE RECORDING MODE F.
+         01  PRM-REC.
+           05 PRM-CSV-OPTION           PIC X(01).
+           05 FILLER                   PIC X(79).
+       FD  CSV-FILE RECORDING MODE F.
+         01  CSV-REC                   PIC X(150).
+       FD  CHK-FILE RECORDING MODE F.
+         01  CHK-REC.
+           05 CHK-COUNT                PIC 9(08).
+           05 CHK-ID                   PIC 9(05).
+           05 CHK-DVZ                  PIC 9(03).
+       FD  CTL-FILE RECORDING MODE F.
+         01  CTL-REC.
+           05 CTL-CNT-R                PIC 9(07).
+           05 CTL-CNT-D                PIC 9(07).
+           05 CTL-CNT-W                PIC 9(07).
+           05 CTL-CNT-U                PIC 9(07).
+           05 CTL-CNT-B                PIC 9(07).
+           05 CTL-CNT-T                PIC 9(07).
+           05 CTL-CNT-INVALID          PIC 9(07).
+           05 CTL-CNT-OK               PIC 9(07).
+           05 CTL-CNT-ERROR            PIC 9(07).
        FD  OUT-FILE RECORDING MODE F.
          01  OUT-REC.
            05 OUT-PRCSS-TYPE           PIC X(01).
@@ -28,6 +66,14 @@
            07 INP-PRCSS-TYPE           PIC X(01).
            07 INP-ID                   PIC 9(5).
            07 INP-DVZ                  PIC 9(3).
+           07 INP-AMOUNT               PIC S9(15) COMP-3.
+           07 INP-NAME                 PIC X(15).
+           07 INP-SRNAME               PIC X(15).
+           07 INP-XLIT-RULE            PIC X(01).
+      *          INP-PRCSS-TYPE = 'T' (transfer) icin hedef hesap;
+      *          INP-AMOUNT bu islemde transfer tutari olarak kullanilir.
+           07 INP-TGT-ID               PIC 9(5).
+           07 INP-TGT-DVZ              PIC 9(3).
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 WS-SUBPROG               PIC X(08)  VALUE 'SUBPROG'.
@@ -36,27 +82,53 @@
               88 INP-SUCCES                       VALUE 00 97.
            05 OUT-ST                   PIC 9(02).
               88 OUT-SUCCESS                      VALUE 00 97.
-         01 WS-SUB-AREA.
-              07 WS-PRCSS-TYPE         PIC X(01).
-              07 WS-SUB-FUNC           PIC 9(01).
-                 88 WS-FUNC-OPEN                  VALUE 1.
-                 88 WS-FUNC-READ                  VALUE 2.
-                 88 WS-FUNC-UPDATE                VALUE 3.
-                 88 WS-FUNC-WRITE                 VALUE 4.
-                 88 WS-FUNC-DELETE                VALUE 5.
-                 88 WS-FUNC-CLOSE                 VALUE 9.
-              07 SUB-OUT-PRCSS-TYPE    PIC X(01).
-              07 SUB-OUT-ID            PIC 9(05).
-              07 SUB-OUT-DVZ           PIC 9(03).
-              07 SUB-OUT-RETURN-CODE   PIC 9(02).
-              07 SUB-OUT-DESCRIPTION   PIC X(30).
-              07 SUB-OUT-FNAME-FROM    PIC X(15).
-              07 SUB-OUT-FNAME-TO      PIC X(15).
-              07 SUB-OUT-LNAME-FROM    PIC X(15).
-              07 SUB-OUT-LNAME-TO      PIC X(15).
-              07 SUB-INP-PRCSS-TYPE    PIC X(01).
-              07 SUB-INP-ID            PIC 9(5).
-              07 SUB-INP-DVZ           PIC 9(3).
+           05 CHK-ST                   PIC 9(02).
+              88 CHK-SUCCES                       VALUE 00 97.
+              88 CHK-EOF                          VALUE 10.
+           05 WS-CHK-FOUND             PIC X(01)  VALUE 'N'.
+              88 WS-CHK-FOUND-YES                 VALUE 'Y'.
+           05 WS-CHK-INTERVAL          PIC 9(08)  VALUE 1000.
+           05 WS-CHK-COUNT             PIC 9(08)  VALUE 0.
+           05 WS-CHK-REMAINDER         PIC 9(08).
+           05 WS-CHK-DUMMY             PIC 9(08).
+           05 CTL-ST                   PIC 9(02).
+           05 WS-CNT-R                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-D                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-W                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-U                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-B                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-T                 PIC 9(07)  VALUE 0.
+           05 WS-CNT-INVALID           PIC 9(07)  VALUE 0.
+           05 WS-CNT-OK                PIC 9(07)  VALUE 0.
+           05 WS-CNT-ERROR             PIC 9(07)  VALUE 0.
+           05 ABD-ST                   PIC 9(02).
+           05 SUS-ST                   PIC 9(02).
+           05 PRM-ST                   PIC 9(02).
+           05 CSV-ST                   PIC 9(02).
+           05 WS-CSV-OPTION            PIC X(01) VALUE 'N'.
+              88 WS-CSV-ENABLED                  VALUE 'Y'.
+           05 WS-TODAY.
+              07 WS-TODAY-YY            PIC 99.
+              07 WS-TODAY-MM            PIC 99.
+              07 WS-TODAY-DD            PIC 99.
+           05 WS-CENT-DATE.
+              07 WS-CENT                PIC 9   VALUE 1.
+              07 WS-CENT-YY             PIC 99.
+              07 WS-CENT-MM             PIC 99.
+              07 WS-CENT-DD             PIC 99.
+         01  WS-DUP-AREA.
+      *          Bu calistirmada W (create) ile islenmis ID/DVZ
+      *          ciftlerini tutar; ayni calistirmada tekrar eden bir
+      *          create talebini IDXFILE'a hic ugramadan yakalar.
+           05 WS-DUP-COUNT            PIC 9(04) VALUE 0.
+           05 WS-DUP-MAX              PIC 9(04) VALUE 9999.
+           05 WS-DUP-IDX              PIC 9(04).
+           05 WS-DUP-FOUND            PIC X(01) VALUE 'N'.
+              88 WS-DUP-FOUND-YES               VALUE 'Y'.
+           05 WS-DUP-ENTRY OCCURS 9999 TIMES.
+              07 WS-DUP-ID            PIC 9(05).
+              07 WS-DUP-DVZ           PIC 9(03).
+           COPY CALLAREA.
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
       *    MAIN: H100 ile input ve output dosyalarini aciyor.Basari ile
@@ -79,22 +151,126 @@
       *-----------------------------------------------------------------
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
-           OPEN OUTPUT OUT-FILE.
 
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
                DISPLAY 'UNABLE TO OPEN INPFILE: ' INP-ST
+               MOVE 'INPFILE'  TO ABD-FAILED-FILE
+               MOVE INP-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
                MOVE INP-ST TO RETURN-CODE
                PERFORM H999-PROGRAM-EXIT
            END-IF.
+
+           PERFORM H107-READ-CSV-OPTION.
+
+           PERFORM H120-CHECK-RESTART.
+
+           READ INP-FILE
+           SET WS-FUNC-OPEN TO TRUE.
+       H100-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H107:PRMFILE'da bir kontrol karti varsa ilk alanindan CSV
+      *    secenegini okur ('Y' ise OUTFILE ile birlikte virgulle
+      *    ayrilmis bir CSVFILE de uretilir). PRMFILE tanimli degilse
+      *    veya bos ise varsayilan olarak CSV uretimi kapalidir.
+      *-----------------------------------------------------------------
+       H107-READ-CSV-OPTION.
+           OPEN INPUT PRM-FILE.
+           IF PRM-ST = 0
+               READ PRM-FILE
+               IF PRM-ST = 0
+                   MOVE PRM-CSV-OPTION TO WS-CSV-OPTION
+               END-IF
+               CLOSE PRM-FILE
+           END-IF.
+
+           IF WS-CSV-ENABLED
+               OPEN OUTPUT CSV-FILE
+               IF (CSV-ST NOT = 0) AND (CSV-ST NOT = 97)
+                   DISPLAY 'UNABLE TO OPEN CSVFILE: ' CSV-ST
+                   MOVE 'N' TO WS-CSV-OPTION
+               END-IF
+           END-IF.
+       H107-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H105:Bir dosya acma hatasi olustugunda ABDFILE'a; hatayi
+      *    veren dosyanin adini, durum kodunu ve o ana kadar okunmus
+      *    en son INPFILE kaydini yazar. Boylece is sonrasi inceleme
+      *    icin elde somut bir tani kaydi kalir.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'MAINPROG' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE INP-REC TO ABD-LAST-INPUT.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H120:Bir onceki calismadan kalan checkpoint dosyasi var mi
+      *    diye bakar. Varsa daha once islenmis kayit sayisi kadar
+      *    INPFILE'i atlayarak kaldigi yerden devam eder. Yoksa sifirdan
+      *    baslar ve yeni bir checkpoint dosyasi acar.
+      *-----------------------------------------------------------------
+       H120-CHECK-RESTART.
+           OPEN INPUT CHK-FILE.
+           IF CHK-SUCCES
+              PERFORM H130-READ-CHECKPOINT UNTIL CHK-EOF
+              CLOSE CHK-FILE
+              DISPLAY 'RESTART: RESUMING AFTER ' WS-CHK-COUNT
+                      ' RECORDS ALREADY POSTED TO OUTFILE'
+              PERFORM H140-SKIP-RECORD WS-CHK-COUNT TIMES
+              OPEN EXTEND CHK-FILE
+              OPEN EXTEND OUT-FILE
+           ELSE
+              DISPLAY 'RESTART: NO CHECKPOINT FOUND, STARTING FRESH'
+              OPEN OUTPUT CHK-FILE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
                DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
+               MOVE 'OUTFILE'  TO ABD-FAILED-FILE
+               MOVE OUT-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
                MOVE OUT-ST TO RETURN-CODE
                PERFORM H999-PROGRAM-EXIT
            END-IF.
+       H120-END. EXIT.
 
-           READ INP-FILE
-           SET WS-FUNC-OPEN TO TRUE.
-       H100-END. EXIT.
+
+      *-----------------------------------------------------------------
+      *    H130:Checkpoint dosyasindaki son kaydi WS-CHK-COUNT alanina
+      *    tasir. Dosyanin sonuna kadar tekrarlanir, son kalan deger
+      *    gecerli checkpoint olur.
+      *-----------------------------------------------------------------
+       H130-READ-CHECKPOINT.
+           READ CHK-FILE
+           IF NOT CHK-EOF
+              MOVE CHK-COUNT TO WS-CHK-COUNT
+           END-IF.
+       H130-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H140:Yeniden baslatmada, daha once islenmis olan INPFILE
+      *    kayitlarini tekrar islememek icin sirayla okuyup atlar.
+      *-----------------------------------------------------------------
+       H140-SKIP-RECORD.
+           READ INP-FILE.
+       H140-END. EXIT.
 
 
       *-----------------------------------------------------------------
@@ -109,17 +285,33 @@
            MOVE INP-PRCSS-TYPE              TO SUB-INP-PRCSS-TYPE
            MOVE INP-ID                      TO SUB-INP-ID
            MOVE INP-DVZ                     TO SUB-INP-DVZ
+           MOVE INP-AMOUNT                  TO SUB-INP-AMOUNT
+           MOVE INP-NAME                    TO SUB-INP-NAME
+           MOVE INP-SRNAME                  TO SUB-INP-SRNAME
+           MOVE INP-XLIT-RULE               TO SUB-INP-XLIT-RULE
+           MOVE INP-TGT-ID                  TO SUB-INP-TGT-ID
+           MOVE INP-TGT-DVZ                 TO SUB-INP-TGT-DVZ
 
               IF INP-PRCSS-TYPE = 'R'
                  CALL WS-SUBPROG USING WS-SUB-AREA
               ELSE IF INP-PRCSS-TYPE = 'D'
                  CALL WS-SUBPROG USING WS-SUB-AREA
               ELSE IF INP-PRCSS-TYPE = 'W'
-                 CALL WS-SUBPROG USING WS-SUB-AREA
+                 PERFORM H180-CHECK-DUP-KEY
+                 IF WS-DUP-FOUND-YES
+                    PERFORM H185-ROUTE-DUP-SUSPENSE
+                 ELSE
+                    PERFORM H186-ADD-DUP-KEY
+                    CALL WS-SUBPROG USING WS-SUB-AREA
+                 END-IF
               ELSE IF INP-PRCSS-TYPE = 'U'
                  CALL WS-SUBPROG USING WS-SUB-AREA
+              ELSE IF INP-PRCSS-TYPE = 'B'
+                 CALL WS-SUBPROG USING WS-SUB-AREA
+              ELSE IF INP-PRCSS-TYPE = 'T'
+                 CALL WS-SUBPROG USING WS-SUB-AREA
               ELSE
-                 DISPLAY 'GECERSIZ ISLEM TIPI' INP-PRCSS-TYPE
+                 PERFORM H170-ROUTE-SUSPENSE
               END-IF.
 
            MOVE SUB-OUT-PRCSS-TYPE          TO   OUT-PRCSS-TYPE
@@ -137,16 +329,257 @@
            MOVE ' RC: '                     TO   OUT-SPACE
            MOVE SPACE                       TO   OUT-SPACE2
            WRITE OUT-REC.
+
+           IF WS-CSV-ENABLED
+               PERFORM H155-WRITE-CSV
+           END-IF.
+
+           PERFORM H160-TALLY-COUNTS.
+
+           ADD 1 TO WS-CHK-COUNT
+           DIVIDE WS-CHK-COUNT BY WS-CHK-INTERVAL
+                  GIVING WS-CHK-DUMMY REMAINDER WS-CHK-REMAINDER
+           IF WS-CHK-REMAINDER = 0
+              PERFORM H150-WRITE-CHECKPOINT
+           END-IF.
+
               READ INP-FILE.
        H200-END. EXIT.
 
-      
+
+      *-----------------------------------------------------------------
+      *    H150:Belirlenen araliklarla (WS-CHK-INTERVAL) son basariyla
+      *    islenen kaydin sayacini ve anahtarini checkpoint dosyasina
+      *    yazar.
+      *-----------------------------------------------------------------
+       H150-WRITE-CHECKPOINT.
+           MOVE WS-CHK-COUNT                TO   CHK-COUNT
+           MOVE SUB-INP-ID                  TO   CHK-ID
+           MOVE SUB-INP-DVZ                 TO   CHK-DVZ
+           WRITE CHK-REC.
+       H150-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H155:WS-CSV-ENABLED oldugunda, az once OUTFILE'a yazilan
+      *    OUT-REC ile ayni bilgiyi virgulle ayrilmis bir CSVFILE
+      *    satirina donusturur.
+      *-----------------------------------------------------------------
+       H155-WRITE-CSV.
+           MOVE SPACES TO CSV-REC
+           STRING OUT-PRCSS-TYPE   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-ID           DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-DVZ          DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-RETURN-CODE  DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-DESCRIPTION  DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-FNAME-FROM   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-FNAME-TO     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-LNAME-FROM   DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  OUT-LNAME-TO     DELIMITED BY SIZE
+                  INTO CSV-REC.
+           WRITE CSV-REC.
+       H155-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H160:Islem tipine gore hacim sayaclarini, OUT-RETURN-CODE'a
+      *    gore basari/hata sayaclarini gunceller.
+      *-----------------------------------------------------------------
+       H160-TALLY-COUNTS.
+           EVALUATE INP-PRCSS-TYPE
+              WHEN 'R'
+                 ADD 1 TO WS-CNT-R
+              WHEN 'D'
+                 ADD 1 TO WS-CNT-D
+              WHEN 'W'
+                 ADD 1 TO WS-CNT-W
+              WHEN 'U'
+                 ADD 1 TO WS-CNT-U
+              WHEN 'B'
+                 ADD 1 TO WS-CNT-B
+              WHEN 'T'
+                 ADD 1 TO WS-CNT-T
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-INVALID
+           END-EVALUATE.
+
+           IF INP-PRCSS-TYPE = 'R' OR 'D' OR 'W' OR 'U' OR 'B' OR 'T'
+              IF OUT-RETURN-CODE = 0
+                 ADD 1 TO WS-CNT-OK
+              ELSE
+                 ADD 1 TO WS-CNT-ERROR
+              END-IF
+           END-IF.
+       H160-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H170:Taninmayan islem tipini SUSFILE'a arsivler ve SUB-OUT
+      *    alanlarini, ortak WRITE OUT-REC bloguna gecerli bir hata
+      *    kaydi birakacak sekilde doldurur.
+      *-----------------------------------------------------------------
+       H170-ROUTE-SUSPENSE.
+           DISPLAY 'GECERSIZ ISLEM TIPI: ' INP-PRCSS-TYPE.
+
+           ACCEPT WS-TODAY FROM DATE
+           MOVE WS-TODAY-YY                 TO WS-CENT-YY
+           MOVE WS-TODAY-MM                 TO WS-CENT-MM
+           MOVE WS-TODAY-DD                 TO WS-CENT-DD.
+
+           MOVE 'MAINPROG'                  TO SUS-PROGRAM
+           MOVE INP-PRCSS-TYPE               TO SUS-PRCSS-TYPE
+           MOVE INP-ID                       TO SUS-ID
+           MOVE INP-DVZ                      TO SUS-DVZ
+           MOVE WS-CENT-DATE                 TO SUS-DATE
+           MOVE 'ERR: GECERSIZ ISLEM TIPI'    TO SUS-REASON
+           MOVE INP-REC                      TO SUS-ORIGINAL-INPUT
+
+           OPEN EXTEND SUS-FILE
+           IF (SUS-ST NOT = 0) AND (SUS-ST NOT = 97)
+               OPEN OUTPUT SUS-FILE
+           END-IF
+           WRITE SUS-REC
+           CLOSE SUS-FILE.
+
+           MOVE INP-PRCSS-TYPE               TO SUB-OUT-PRCSS-TYPE
+           MOVE INP-ID                        TO SUB-OUT-ID
+           MOVE INP-DVZ                       TO SUB-OUT-DVZ
+           MOVE 95                            TO SUB-OUT-RETURN-CODE
+           MOVE SPACES                        TO SUB-OUT-FNAME-FROM
+           MOVE SPACES                        TO SUB-OUT-FNAME-TO
+           MOVE SPACES                        TO SUB-OUT-LNAME-FROM
+           MOVE SPACES                        TO SUB-OUT-LNAME-TO
+           STRING 'ERR: GECERSIZ ISLEM TIPI   :  '
+               DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION.
+       H170-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H180:WS-DUP-ENTRY tablosunda, su ana kadar bu calistirmada
+      *    islenmis W kayitlari arasinda INP-ID/INP-DVZ ile eslesen bir
+      *    girdi olup olmadigina bakar.
+      *-----------------------------------------------------------------
+       H180-CHECK-DUP-KEY.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 1   TO WS-DUP-IDX
+           PERFORM H181-SEARCH-DUP-KEY
+              VARYING WS-DUP-IDX FROM 1 BY 1
+                 UNTIL WS-DUP-IDX > WS-DUP-COUNT
+                    OR WS-DUP-FOUND-YES.
+       H180-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H181:WS-DUP-ENTRY tablosunun WS-DUP-IDX'inci girdisini
+      *    INP-ID/INP-DVZ ile karsilastirir.
+      *-----------------------------------------------------------------
+       H181-SEARCH-DUP-KEY.
+           IF WS-DUP-ID(WS-DUP-IDX) = INP-ID
+              AND WS-DUP-DVZ(WS-DUP-IDX) = INP-DVZ
+              SET WS-DUP-FOUND-YES TO TRUE
+           END-IF.
+       H181-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H185:Ayni calistirmada daha once W ile islenmis bir ID/DVZ
+      *    icin gelen ikinci create talebini SUSFILE'a arsivler ve
+      *    ortak WRITE OUT-REC blogunu gecerli bir hata kaydiyla
+      *    besler; IDXFILE'a hic ugranmaz.
       *-----------------------------------------------------------------
-      *    H999: Input ve output dosyalarini kapatma islemi yapar. 
+       H185-ROUTE-DUP-SUSPENSE.
+           DISPLAY 'AYNI CALISTIRMADA TEKRAR EDEN ID/DVZ: '
+                   INP-ID '/' INP-DVZ.
+
+           ACCEPT WS-TODAY FROM DATE
+           MOVE WS-TODAY-YY                 TO WS-CENT-YY
+           MOVE WS-TODAY-MM                 TO WS-CENT-MM
+           MOVE WS-TODAY-DD                 TO WS-CENT-DD.
+
+           MOVE 'MAINPROG'                  TO SUS-PROGRAM
+           MOVE INP-PRCSS-TYPE               TO SUS-PRCSS-TYPE
+           MOVE INP-ID                       TO SUS-ID
+           MOVE INP-DVZ                      TO SUS-DVZ
+           MOVE WS-CENT-DATE                 TO SUS-DATE
+           MOVE 'ERR: MUKERRER KAYIT (RUN)'   TO SUS-REASON
+           MOVE INP-REC                      TO SUS-ORIGINAL-INPUT
+
+           OPEN EXTEND SUS-FILE
+           IF (SUS-ST NOT = 0) AND (SUS-ST NOT = 97)
+               OPEN OUTPUT SUS-FILE
+           END-IF
+           WRITE SUS-REC
+           CLOSE SUS-FILE.
+
+           MOVE INP-PRCSS-TYPE               TO SUB-OUT-PRCSS-TYPE
+           MOVE INP-ID                        TO SUB-OUT-ID
+           MOVE INP-DVZ                       TO SUB-OUT-DVZ
+           MOVE 96                            TO SUB-OUT-RETURN-CODE
+           MOVE SPACES                        TO SUB-OUT-FNAME-FROM
+           MOVE SPACES                        TO SUB-OUT-FNAME-TO
+           MOVE SPACES                        TO SUB-OUT-LNAME-FROM
+           MOVE SPACES                        TO SUB-OUT-LNAME-TO
+           STRING 'ERR: MUKERRER KAYIT (RUN)  :  '
+               DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION.
+       H185-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H186:INP-ID/INP-DVZ'yi WS-DUP-ENTRY tablosuna ekler; tablo
+      *    dolmussa (WS-DUP-MAX asilirsa) sessizce yeni girdi eklemez.
+      *-----------------------------------------------------------------
+       H186-ADD-DUP-KEY.
+           IF WS-DUP-COUNT < WS-DUP-MAX
+              ADD 1 TO WS-DUP-COUNT
+              MOVE INP-ID  TO WS-DUP-ID(WS-DUP-COUNT)
+              MOVE INP-DVZ TO WS-DUP-DVZ(WS-DUP-COUNT)
+           END-IF.
+       H186-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H999: Input ve output dosyalarini kapatma islemi yapar.
       *    Programi sonlandirir.
       *-----------------------------------------------------------------
        H999-PROGRAM-EXIT.
+           DISPLAY '=========== MAINPROG CONTROL TOTALS ============'
+           DISPLAY ' R-READ    ISLEM SAYISI  : ' WS-CNT-R
+           DISPLAY ' D-DELETE  ISLEM SAYISI  : ' WS-CNT-D
+           DISPLAY ' W-WRITE   ISLEM SAYISI  : ' WS-CNT-W
+           DISPLAY ' U-UPDATE  ISLEM SAYISI  : ' WS-CNT-U
+           DISPLAY ' B-BALANCE ISLEM SAYISI  : ' WS-CNT-B
+           DISPLAY ' T-TRANSFER ISLEM SAYISI : ' WS-CNT-T
+           DISPLAY ' GECERSIZ  ISLEM SAYISI  : ' WS-CNT-INVALID
+           DISPLAY ' BASARILI  ISLEM SAYISI  : ' WS-CNT-OK
+           DISPLAY ' HATALI    ISLEM SAYISI  : ' WS-CNT-ERROR
+           DISPLAY '================================================='
+
+           OPEN OUTPUT CTL-FILE
+           MOVE WS-CNT-R                     TO CTL-CNT-R
+           MOVE WS-CNT-D                     TO CTL-CNT-D
+           MOVE WS-CNT-W                     TO CTL-CNT-W
+           MOVE WS-CNT-U                     TO CTL-CNT-U
+           MOVE WS-CNT-B                     TO CTL-CNT-B
+           MOVE WS-CNT-T                     TO CTL-CNT-T
+           MOVE WS-CNT-INVALID               TO CTL-CNT-INVALID
+           MOVE WS-CNT-OK                    TO CTL-CNT-OK
+           MOVE WS-CNT-ERROR                 TO CTL-CNT-ERROR
+           WRITE CTL-REC.
+           CLOSE CTL-FILE.
+
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE CHK-FILE.
+           IF WS-CSV-ENABLED
+               CLOSE CSV-FILE
+           END-IF.
            STOP RUN.
       *
