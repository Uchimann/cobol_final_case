@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE   ASSIGN TO OUTFILE
+                             STATUS OUT-ST.
+           SELECT RPT-FILE   ASSIGN TO RPTFILE
+                             STATUS RPT-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  OUT-FILE RECORDING MODE F.
+         01  OUT-REC.
+           05 OUT-PRCSS-TYPE           PIC X(01).
+           05 OUT-ID                   PIC 9(05).
+           05 OUT-DVZ                  PIC 9(03).
+           05 OUT-SPACE                PIC X(05).
+           05 OUT-RETURN-CODE          PIC 9(02).
+           05 FILLER                   PIC X(01).
+           05 OUT-DESCRIPTION          PIC X(30).
+           05 OUT-SPACE2               PIC X(01).
+           05 OUT-FNAME-FROM           PIC X(15).
+           05 OUT-FNAME-TO             PIC X(15).
+           05 OUT-LNAME-FROM           PIC X(15).
+           05 OUT-LNAME-TO             PIC X(15).
+       FD  RPT-FILE RECORDING MODE F.
+         01  RPT-REC                   PIC X(80).
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 OUT-ST                   PIC 9(02).
+              88 OUT-EOF                          VALUE 10.
+              88 OUT-SUCCES                       VALUE 00 97.
+           05 RPT-ST                   PIC 9(02).
+           05 ABD-ST                   PIC 9(02).
+           05 WS-TODAY.
+              07 WS-TODAY-YY            PIC 99.
+              07 WS-TODAY-MM            PIC 99.
+              07 WS-TODAY-DD            PIC 99.
+           05 WS-CENT-DATE.
+              07 WS-CENT                PIC 9   VALUE 1.
+              07 WS-CENT-YY             PIC 99.
+              07 WS-CENT-MM             PIC 99.
+              07 WS-CENT-DD             PIC 99.
+           05 WS-RPT-DATE.
+              07 WS-RPT-DD              PIC 99.
+              07 FILLER                 PIC X VALUE '.'.
+              07 WS-RPT-MM              PIC 99.
+              07 FILLER                 PIC X VALUE '.'.
+              07 WS-RPT-CENT            PIC 9.
+              07 WS-RPT-YY              PIC 99.
+           05 WS-PAGE-NO               PIC 9(04) VALUE 0.
+           05 WS-LINE-CNT              PIC 9(03) VALUE 99.
+           05 WS-LINES-PER-PAGE        PIC 9(03) VALUE 50.
+           05 WS-CNT-R                 PIC 9(07) VALUE 0.
+           05 WS-CNT-D                 PIC 9(07) VALUE 0.
+           05 WS-CNT-W                 PIC 9(07) VALUE 0.
+           05 WS-CNT-U                 PIC 9(07) VALUE 0.
+           05 WS-CNT-B                 PIC 9(07) VALUE 0.
+           05 WS-CNT-T                 PIC 9(07) VALUE 0.
+           05 WS-CNT-INVALID           PIC 9(07) VALUE 0.
+           05 WS-CNT-OK                PIC 9(07) VALUE 0.
+           05 WS-CNT-ERROR             PIC 9(07) VALUE 0.
+         01  WS-HDR1.
+           05 FILLER                   PIC X(30) VALUE
+              'GUNLUK MUTABAKAT RAPORU'.
+           05 FILLER                   PIC X(17) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE 'TARIH: '.
+           05 HDR1-DATE                PIC X(10).
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE 'SAYFA:'.
+           05 HDR1-PAGE                PIC ZZZ9.
+         01  WS-HDR2.
+           05 FILLER                   PIC X(02) VALUE 'T '.
+           05 FILLER                   PIC X(07) VALUE 'ID     '.
+           05 FILLER                   PIC X(05) VALUE 'DVZ  '.
+           05 FILLER                   PIC X(04) VALUE 'RC  '.
+           05 FILLER                   PIC X(31) VALUE 'ACIKLAMA'.
+           05 FILLER                   PIC X(16) VALUE 'AD'.
+           05 FILLER                   PIC X(15) VALUE 'SOYAD'.
+         01  WS-DETAIL.
+           05 DTL-TYPE                 PIC X(02).
+           05 DTL-ID                   PIC Z(4)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-DVZ                  PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-RC                   PIC Z9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-DESC                 PIC X(30).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 DTL-FNAME                PIC X(15).
+           05 DTL-LNAME                PIC X(15).
+         01  WS-TOTAL-LINE.
+           05 TOT-LABEL                PIC X(31).
+           05 TOT-COUNT                PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *    MAIN: OUTFILE'i basindan sonuna kadar okuyup RPTFILE'a
+      *    sayfa basliklariyla basar. Sonunda ozet satirlari yazilir.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PROCESS UNTIL OUT-EOF
+           PERFORM H900-WRITE-SUMMARY
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H100:Kaynak OUTFILE'i girdi, RPTFILE'i cikti olarak acar.
+      *    Acilma hatasinda ABDFILE'a tani kaydi dusup programdan cikar.
+      *-----------------------------------------------------------------
+       H100-OPEN-FILES.
+           OPEN INPUT  OUT-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (OUT-ST NOT = 0) AND (OUT-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN OUTFILE: ' OUT-ST
+               MOVE 'OUTFILE'  TO ABD-FAILED-FILE
+               MOVE OUT-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE OUT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (RPT-ST NOT = 0) AND (RPT-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN RPTFILE: ' RPT-ST
+               MOVE 'RPTFILE'  TO ABD-FAILED-FILE
+               MOVE RPT-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE RPT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ OUT-FILE.
+       H100-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H105:Dosya acma hatasi olustugunda ABDFILE'a tani kaydi
+      *    yazar.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'RECRPT' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE SPACES TO ABD-LAST-INPUT.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H200:Sayfa dolduysa yeni sayfa basligi bastirir, okunan
+      *    kaydi detay satirina cevirip yazar ve sayaclari gunceller.
+      *-----------------------------------------------------------------
+       H200-PROCESS.
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+              PERFORM H150-WRITE-HEADER
+           END-IF.
+
+           MOVE OUT-PRCSS-TYPE          TO DTL-TYPE
+           MOVE OUT-ID                  TO DTL-ID
+           MOVE OUT-DVZ                 TO DTL-DVZ
+           MOVE OUT-RETURN-CODE         TO DTL-RC
+           MOVE OUT-DESCRIPTION         TO DTL-DESC
+           MOVE OUT-FNAME-TO            TO DTL-FNAME
+           MOVE OUT-LNAME-TO            TO DTL-LNAME
+           MOVE WS-DETAIL                TO RPT-REC
+           WRITE RPT-REC.
+           ADD 1 TO WS-LINE-CNT.
+
+           PERFORM H160-TALLY-COUNTS.
+           READ OUT-FILE.
+       H200-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H150:Yeni sayfa basligini ve kolon basliklarini bastirir.
+      *-----------------------------------------------------------------
+       H150-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE WS-TODAY-DD TO WS-RPT-DD
+           MOVE WS-TODAY-MM TO WS-RPT-MM
+           MOVE WS-CENT      TO WS-RPT-CENT
+           MOVE WS-TODAY-YY  TO WS-RPT-YY.
+           MOVE WS-RPT-DATE  TO HDR1-DATE
+           MOVE WS-PAGE-NO   TO HDR1-PAGE.
+
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR1 TO RPT-REC
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR2 TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE ZEROES TO WS-LINE-CNT.
+       H150-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H160:Islem tipine gore hacim sayaclarini, RC'ye gore basari/
+      *    hata sayaclarini gunceller.
+      *-----------------------------------------------------------------
+       H160-TALLY-COUNTS.
+           EVALUATE OUT-PRCSS-TYPE
+              WHEN 'R'
+                 ADD 1 TO WS-CNT-R
+              WHEN 'D'
+                 ADD 1 TO WS-CNT-D
+              WHEN 'W'
+                 ADD 1 TO WS-CNT-W
+              WHEN 'U'
+                 ADD 1 TO WS-CNT-U
+              WHEN 'B'
+                 ADD 1 TO WS-CNT-B
+              WHEN 'T'
+                 ADD 1 TO WS-CNT-T
+              WHEN OTHER
+                 ADD 1 TO WS-CNT-INVALID
+           END-EVALUATE.
+
+           IF OUT-PRCSS-TYPE = 'R' OR 'D' OR 'W' OR 'U' OR 'B' OR 'T'
+              IF OUT-RETURN-CODE = 0
+                 ADD 1 TO WS-CNT-OK
+              ELSE
+                 ADD 1 TO WS-CNT-ERROR
+              END-IF
+           END-IF.
+       H160-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H900:Rapor sonuna gunun ozet (mutabakat) satirlarini basar.
+      *-----------------------------------------------------------------
+       H900-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE ALL '-' TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'R-READ    ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-R                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'D-DELETE  ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-D                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'W-WRITE   ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-W                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'U-UPDATE  ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-U                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'B-BALANCE ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-B                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'T-TRANSFER ISLEM SAYISI     : ' TO TOT-LABEL
+           MOVE WS-CNT-T                         TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'GECERSIZ  ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-INVALID                   TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE ALL '-' TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'BASARILI  ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-OK                        TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'HATALI    ISLEM SAYISI      : ' TO TOT-LABEL
+           MOVE WS-CNT-ERROR                     TO TOT-COUNT
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+       H900-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H999:Dosyalari kapatir ve programi sonlandirir.
+      *-----------------------------------------------------------------
+       H999-PROGRAM-EXIT.
+           CLOSE OUT-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+      *
