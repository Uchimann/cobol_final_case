@@ -7,47 +7,55 @@
                              ORGANIZATION INDEXED
                              ACCESS MODE RANDOM
                              RECORD KEY IDX-KEY
+                             ALTERNATE RECORD KEY IDX-SRNAME
+                                 WITH DUPLICATES
                              STATUS IDX-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+           SELECT DEL-FILE   ASSIGN TO DELFILE
+                             STATUS DEL-ST.
+           SELECT AUD-FILE   ASSIGN TO AUDFILE
+                             STATUS AUD-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
-         01  IDX-REC.
-           03 IDX-KEY.
-             05 IDX-ID                 PIC S9(5)  COMP-3.
-             05 IDX-DVZ                PIC S9(3)  COMP.
-           03 IDX-NAME                 PIC X(15).
-           03 IDX-SRNAME               PIC X(15).
-           03 IDX-DATE                 PIC S9(7)  COMP-3.
-           03 IDX-BALANCE              PIC S9(15) COMP-3.
+           COPY IDXREC.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  DEL-FILE RECORDING MODE F.
+           COPY DELREC.
+       FD  AUD-FILE RECORDING MODE F.
+           COPY AUDREC.
        WORKING-STORAGE SECTION.
          01 I                          PIC 9(3).
          01 J                          PIC 9(2)   VALUE 1.
+         01 K                          PIC 9(2)   VALUE 1.
+         01 WS-BAL-DISPLAY              PIC -(14)9.
+         01 WS-TODAY.
+            05 WS-TODAY-YY              PIC 99.
+            05 WS-TODAY-MM              PIC 99.
+            05 WS-TODAY-DD              PIC 99.
+         01 WS-CENT-DATE.
+            05 WS-CENT                  PIC 9   VALUE 1.
+            05 WS-CENT-YY               PIC 99.
+            05 WS-CENT-MM               PIC 99.
+            05 WS-CENT-DD               PIC 99.
          01  WS-WORK-AREA.
            05 WS-SUBPROG2              PIC X(08)  VALUE 'SUBPROG'.
            05 IDX-ST                   PIC 9(02).
               88 IDX-SUCCES                       VALUE 00 97.
+           05 ABD-ST                   PIC 9(02).
+           05 DEL-ST                   PIC 9(02).
+           05 AUD-ST                   PIC 9(02).
+         01  WS-XFER-AREA.
+           05 WS-XFER-SRC-ID           PIC 9(5).
+           05 WS-XFER-SRC-DVZ          PIC 9(3).
+           05 WS-XFER-SRC-BAL          PIC S9(15) COMP-3.
+           05 WS-XFER-AMOUNT           PIC S9(15) COMP-3.
+           05 WS-XFER-STATUS           PIC 9(02).
+              88 WS-XFER-OK                       VALUE 0.
        LINKAGE SECTION.
-         01 WS-SUB-AREA.
-              07 WS-PRCSS-TYPE         PIC X(01).
-              07 WS-SUB-FUNC           PIC 9(01).
-                 88 WS-FUNC-OPEN                  VALUE 1.
-                 88 WS-FUNC-READ                  VALUE 2.
-                 88 WS-FUNC-UPDATE                VALUE 3.
-                 88 WS-FUNC-WRITE                 VALUE 4.
-                 88 WS-FUNC-DELETE                VALUE 5.
-                 88 WS-FUNC-CLOSE                 VALUE 9.
-              07 SUB-OUT-PRCSS-TYPE    PIC X(01).
-              07 SUB-OUT-ID            PIC 9(05).
-              07 SUB-OUT-DVZ           PIC 9(03).
-              07 SUB-OUT-RETURN-CODE   PIC 9(02).
-              07 SUB-OUT-DESCRIPTION   PIC X(30).
-              07 SUB-OUT-FNAME-FROM    PIC X(15).
-              07 SUB-OUT-FNAME-TO      PIC X(15).
-              07 SUB-OUT-LNAME-FROM    PIC X(15).
-              07 SUB-OUT-LNAME-TO      PIC X(15).
-              07 SUB-INP-PRCSS-TYPE    PIC X(01).
-              07 SUB-INP-ID            PIC 9(5).
-              07 SUB-INP-DVZ           PIC 9(3).
+           COPY CALLAREA.
 
        PROCEDURE DIVISION USING WS-SUB-AREA.
       *-----------------------------------------------------------------
@@ -71,12 +79,82 @@
            OPEN I-O IDX-FILE.
            IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
                DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+               MOVE 'IDXFILE' TO ABD-FAILED-FILE
+               MOVE IDX-ST    TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
                MOVE IDX-ST TO RETURN-CODE
                PERFORM H999-PROGRAM-EXIT
+           ELSE
+               PERFORM H106-LOG-OPEN-COND
            END-IF.
        H100-END. EXIT.
 
 
+      *-----------------------------------------------------------------
+      *    H105:IDXFILE acma hatasi olustugunda ABDFILE'a; CALL eden
+      *    programdan gelen son islem parametrelerini tani kaydi olarak
+      *    yazar.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'SUBPROG' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE SPACES TO ABD-LAST-INPUT.
+           STRING SUB-INP-PRCSS-TYPE DELIMITED BY SIZE
+                  ' ID='   DELIMITED BY SIZE
+                  SUB-INP-ID     DELIMITED BY SIZE
+                  ' DVZ='  DELIMITED BY SIZE
+                  SUB-INP-DVZ    DELIMITED BY SIZE
+                  ' NAME=' DELIMITED BY SIZE
+                  SUB-INP-NAME   DELIMITED BY SIZE
+                  INTO ABD-LAST-INPUT
+           END-STRING.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H106:IDXFILE'in bu calistirmada ilk kez mi olusturuldugunu
+      *    (IDX-ST=05) yoksa mevcut dosyanin mi acildigini (IDX-ST=00
+      *    veya 97) ABDFILE'a ve konsola bildirir.
+      *-----------------------------------------------------------------
+       H106-LOG-OPEN-COND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'SUBPROG' TO ABD-PROGRAM.
+           MOVE 'IDXFILE' TO ABD-FAILED-FILE.
+           MOVE IDX-ST TO ABD-STATUS.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+
+           IF IDX-ST = 05
+              DISPLAY 'IDXFILE YENI OLUSTURULDU (ILK CALISTIRMA)'
+              MOVE 'IDXFILE ACILDI: YENI OLUSTURULDU'
+                  TO ABD-LAST-INPUT
+           ELSE
+              DISPLAY 'IDXFILE MEVCUT DOSYA UZERINDEN ACILDI'
+              MOVE 'IDXFILE ACILDI: MEVCUT DOSYA KULLANILDI'
+                  TO ABD-LAST-INPUT
+           END-IF.
+
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H106-END. EXIT.
+
+
       *-----------------------------------------------------------------
       *    H400:Veri dosyasindan bir kayit okur ve kayit mevcutsa
       *    H220-VALID-KEY paragrafina, mevcut degilse H210-INVALID-KEY
@@ -133,6 +211,10 @@
               SET WS-FUNC-WRITE TO TRUE
            ELSE IF WS-PRCSS-TYPE = 'U'
               SET WS-FUNC-UPDATE TO TRUE
+           ELSE IF WS-PRCSS-TYPE = 'B'
+              SET WS-FUNC-BALANCE TO TRUE
+           ELSE IF WS-PRCSS-TYPE = 'T'
+              SET WS-FUNC-TRANSFER TO TRUE
            END-IF.
 
            EVALUATE TRUE
@@ -144,6 +226,10 @@
                  PERFORM H770-RECORD-FOUND
               WHEN WS-FUNC-UPDATE
                  PERFORM H700-UPDATE
+              WHEN WS-FUNC-BALANCE
+                 PERFORM H780-POST-BALANCE
+              WHEN WS-FUNC-TRANSFER
+                 PERFORM H790-TRANSFER
               WHEN OTHER
                  STRING 'ERR: GECERSIZ ISLEM        :  '
                  DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
@@ -159,11 +245,31 @@
       *    J degiskeni ile okunan bosluk sayisi mesaj olarak verilir.
       *-----------------------------------------------------------------
        H700-UPDATE.
+           IF NOT SUB-DVZ-VALID
+               MOVE SUB-INP-PRCSS-TYPE          TO SUB-OUT-PRCSS-TYPE
+               MOVE SUB-INP-ID                  TO SUB-OUT-ID
+               MOVE SUB-INP-DVZ                 TO SUB-OUT-DVZ
+               MOVE 90                          TO SUB-OUT-RETURN-CODE
+               STRING 'ERR: GECERSIZ DOVIZ KODU   :  '
+                   DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+           ELSE
+               PERFORM H705-APPLY-UPDATE
+           END-IF.
+       H700-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H705:Okunan isimdeki bosluklari atlayarak, SUB-OUT-FNAME-TO
+      *    degiskenine kopyalanir. Okunan soyisimdeki 'E'-'I', sonrasida
+      *    'A'-'E' donusumleri yapilir. REWRITE ile kayit guncellenir.
+      *    J degiskeni ile okunan bosluk sayisi mesaj olarak verilir.
+      *-----------------------------------------------------------------
+       H705-APPLY-UPDATE.
            MOVE ZEROES                      TO SUB-OUT-FNAME-FROM
            MOVE ZEROES                      TO SUB-OUT-LNAME-FROM
+           MOVE ZEROES                      TO SUB-OUT-LNAME-TO
            MOVE IDX-NAME                    TO SUB-OUT-FNAME-FROM
            MOVE IDX-SRNAME                  TO SUB-OUT-LNAME-FROM
-           MOVE IDX-SRNAME                  TO SUB-OUT-LNAME-TO
 
            COMPUTE J = 1
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF IDX-NAME
@@ -173,16 +279,36 @@
                    END-IF
            END-PERFORM.
 
-           INSPECT IDX-SRNAME REPLACING
-                   ALL 'E' BY 'I'
-           INSPECT IDX-SRNAME REPLACING
-                   ALL 'A' BY 'E'
+           COMPUTE K = 1
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF IDX-SRNAME
+                   IF IDX-SRNAME(I:1) NOT EQUAL SPACE
+                      MOVE IDX-SRNAME(I:1) TO SUB-OUT-LNAME-TO(K:1)
+                      COMPUTE K = K + 1
+                   END-IF
+           END-PERFORM.
+
+           EVALUATE TRUE
+              WHEN SUB-XLIT-RULE-NONE
+                 CONTINUE
+              WHEN SUB-XLIT-RULE-2
+                 INSPECT SUB-OUT-LNAME-TO REPLACING
+                         ALL 'I' BY 'E'
+                 INSPECT SUB-OUT-LNAME-TO REPLACING
+                         ALL 'E' BY 'A'
+              WHEN OTHER
+                 INSPECT SUB-OUT-LNAME-TO REPLACING
+                         ALL 'E' BY 'I'
+                 INSPECT SUB-OUT-LNAME-TO REPLACING
+                         ALL 'A' BY 'E'
+           END-EVALUATE.
 
            MOVE SUB-OUT-FNAME-TO            TO IDX-NAME
-           MOVE IDX-SRNAME                  TO SUB-OUT-LNAME-TO
+           MOVE SUB-OUT-LNAME-TO            TO IDX-SRNAME
            REWRITE IDX-REC
            END-REWRITE
 
+           PERFORM H701-WRITE-AUDIT.
+
            COMPUTE J = (15 - J)
            MOVE SUB-INP-PRCSS-TYPE          TO SUB-OUT-PRCSS-TYPE
            MOVE SUB-INP-ID                  TO SUB-OUT-ID
@@ -190,7 +316,35 @@
            MOVE IDX-ST                      TO SUB-OUT-RETURN-CODE
            STRING 'REC. UPDATED SPACE COUNT   :'J
                 DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION.
-       H700-END. EXIT.
+       H705-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H701:Ad/soyad guncellemesinin once ve sonra degerlerini
+      *    AUDFILE'a yazar.
+      *-----------------------------------------------------------------
+       H701-WRITE-AUDIT.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+
+           MOVE 'SUBPROG'              TO AUD-PROGRAM
+           MOVE SUB-INP-ID             TO AUD-ID
+           MOVE SUB-INP-DVZ            TO AUD-DVZ
+           MOVE WS-CENT-DATE           TO AUD-DATE
+           MOVE SUB-OUT-FNAME-FROM     TO AUD-NAME-BEFORE
+           MOVE SUB-OUT-FNAME-TO       TO AUD-NAME-AFTER
+           MOVE SUB-OUT-LNAME-FROM     TO AUD-SRNAME-BEFORE
+           MOVE SUB-OUT-LNAME-TO       TO AUD-SRNAME-AFTER.
+
+           OPEN EXTEND AUD-FILE.
+           IF (AUD-ST NOT = 0) AND (AUD-ST NOT = 97)
+               OPEN OUTPUT AUD-FILE
+           END-IF.
+           WRITE AUD-REC.
+           CLOSE AUD-FILE.
+       H701-END. EXIT.
 
 
       *-----------------------------------------------------------------
@@ -198,22 +352,36 @@
       *    Isim degiskenine 'ISMAIL'soyisim degiskenine 'CELEBI' atilir.
       *-----------------------------------------------------------------
        H770-WRITE.
-           MOVE SUB-INP-ID                  TO IDX-ID
-           MOVE SUB-INP-DVZ                 TO IDX-DVZ
-           MOVE 'ISMAIL'                    TO IDX-NAME
-           MOVE 'CELEBI'                    TO IDX-SRNAME
-           WRITE IDX-REC.
-
            MOVE SUB-INP-PRCSS-TYPE          TO SUB-OUT-PRCSS-TYPE
            MOVE SUB-INP-ID                  TO SUB-OUT-ID
            MOVE SUB-INP-DVZ                 TO SUB-OUT-DVZ
-           MOVE 'ISMAIL'                    TO SUB-OUT-FNAME-FROM
+           MOVE SUB-INP-NAME                TO SUB-OUT-FNAME-FROM
            MOVE SPACES                      TO SUB-OUT-FNAME-TO
-           MOVE 'CELEBI'                    TO SUB-OUT-LNAME-FROM
-           MOVE SPACES                      TO SUB-OUT-LNAME-TO
-           MOVE IDX-ST                      TO SUB-OUT-RETURN-CODE.
-           STRING 'YAZMA GERCEKLESTI          :  '
-               DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION.
+           MOVE SUB-INP-SRNAME              TO SUB-OUT-LNAME-FROM
+           MOVE SPACES                      TO SUB-OUT-LNAME-TO.
+
+           IF NOT SUB-DVZ-VALID
+               MOVE 90                      TO SUB-OUT-RETURN-CODE
+               STRING 'ERR: GECERSIZ DOVIZ KODU   :  '
+                   DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+           ELSE
+               MOVE SUB-INP-ID                  TO IDX-ID
+               MOVE SUB-INP-DVZ                 TO IDX-DVZ
+               MOVE SUB-INP-NAME                TO IDX-NAME
+               MOVE SUB-INP-SRNAME              TO IDX-SRNAME
+
+               ACCEPT WS-TODAY FROM DATE
+               MOVE WS-TODAY-YY                 TO WS-CENT-YY
+               MOVE WS-TODAY-MM                 TO WS-CENT-MM
+               MOVE WS-TODAY-DD                 TO WS-CENT-DD
+               MOVE WS-CENT-DATE                TO IDX-DATE
+
+               WRITE IDX-REC
+
+               MOVE IDX-ST                      TO SUB-OUT-RETURN-CODE
+               STRING 'YAZMA GERCEKLESTI          :  '
+                   DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+           END-IF.
        H770-END. EXIT.
 
 
@@ -235,6 +403,161 @@
        H770-END. EXIT.
 
 
+      *-----------------------------------------------------------------
+      *    H780:Okunan kaydin bakiyesine SUB-INP-AMOUNT tutarini isaretli
+      *    olarak isler ve REWRITE ile kaydeder. Yeni bakiye SUB-OUT
+      *    alanlarina mesaj olarak dusurulur.
+      *-----------------------------------------------------------------
+       H780-POST-BALANCE.
+           MOVE SUB-INP-PRCSS-TYPE          TO SUB-OUT-PRCSS-TYPE
+           MOVE SUB-INP-ID                  TO SUB-OUT-ID
+           MOVE SUB-INP-DVZ                 TO SUB-OUT-DVZ
+           MOVE SPACES                      TO SUB-OUT-FNAME-FROM
+           MOVE SPACES                      TO SUB-OUT-FNAME-TO
+           MOVE SPACES                      TO SUB-OUT-LNAME-FROM
+           MOVE SPACES                      TO SUB-OUT-LNAME-TO
+
+           COMPUTE IDX-BALANCE = IDX-BALANCE + SUB-INP-AMOUNT
+
+           REWRITE IDX-REC
+           END-REWRITE
+
+           MOVE IDX-ST                      TO SUB-OUT-RETURN-CODE
+           MOVE IDX-BALANCE                 TO WS-BAL-DISPLAY
+           STRING 'BAKIYE ISLENDI YENI BKY    :' WS-BAL-DISPLAY
+               DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION.
+       H780-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H790:Kaynak hesaptan (halihazirda IDX-REC tamponunda) hedef
+      *    hesaba (SUB-INP-TGT-ID/DVZ) SUB-INP-AMOUNT tutarini aktarir.
+      *    Once hedef kayit bulunup alacaklandirilir; hedef bulunamazsa
+      *    kaynak hic degistirilmez. Kaynak REWRITE basarisiz olursa
+      *    hedefteki alacak islemi geri alinir - ya ikisi de gerceklesir
+      *    ya da hicbiri.
+      *-----------------------------------------------------------------
+       H790-TRANSFER.
+           MOVE IDX-ID                      TO WS-XFER-SRC-ID
+           MOVE IDX-DVZ                     TO WS-XFER-SRC-DVZ
+           MOVE IDX-BALANCE                 TO WS-XFER-SRC-BAL
+           MOVE SUB-INP-AMOUNT              TO WS-XFER-AMOUNT
+           MOVE ZEROES                      TO WS-XFER-STATUS
+
+           IF (SUB-INP-TGT-ID = WS-XFER-SRC-ID)
+              AND (SUB-INP-TGT-DVZ = WS-XFER-SRC-DVZ)
+              MOVE 90                       TO WS-XFER-STATUS
+           ELSE
+              PERFORM H791-CREDIT-TARGET
+
+              IF WS-XFER-OK
+                 PERFORM H792-DEBIT-SOURCE
+              END-IF
+           END-IF
+
+           PERFORM H793-BUILD-RESULT.
+       H790-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H791:Hedef hesabi anahtar ile okur, bulunursa bakiyesini
+      *    alacaklandirip REWRITE eder. Bulunamazsa veya REWRITE hata
+      *    verirse WS-XFER-STATUS'a hata kodu dusurur.
+      *-----------------------------------------------------------------
+       H791-CREDIT-TARGET.
+           MOVE SUB-INP-TGT-ID              TO IDX-ID
+           MOVE SUB-INP-TGT-DVZ             TO IDX-DVZ
+
+           READ IDX-FILE KEY IS IDX-KEY
+               INVALID KEY
+                  MOVE 91                   TO WS-XFER-STATUS
+               NOT INVALID KEY
+                  COMPUTE IDX-BALANCE = IDX-BALANCE + WS-XFER-AMOUNT
+                  REWRITE IDX-REC
+                     INVALID KEY
+                        MOVE 92             TO WS-XFER-STATUS
+                  END-REWRITE
+           END-READ.
+       H791-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H792:Kaynak hesabi anahtar ile yeniden okuyup (tampon hedef
+      *    kayda gecmisti) bakiyesini borclandirir. REWRITE basarisiz
+      *    olursa H794 ile hedefteki alacak islemini geri alir.
+      *-----------------------------------------------------------------
+       H792-DEBIT-SOURCE.
+           MOVE WS-XFER-SRC-ID              TO IDX-ID
+           MOVE WS-XFER-SRC-DVZ             TO IDX-DVZ
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 PERFORM H794-REVERSE-CREDIT
+                 MOVE 93                    TO WS-XFER-STATUS
+              NOT INVALID KEY
+                 COMPUTE IDX-BALANCE = WS-XFER-SRC-BAL - WS-XFER-AMOUNT
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       PERFORM H794-REVERSE-CREDIT
+                       MOVE 93              TO WS-XFER-STATUS
+                 END-REWRITE
+           END-READ.
+       H792-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H794:Kaynak borclandirmasi basarisiz oldugunda, H791'de
+      *    hedefe islenmis olan alacagi geri alir.
+      *-----------------------------------------------------------------
+       H794-REVERSE-CREDIT.
+           MOVE SUB-INP-TGT-ID              TO IDX-ID
+           MOVE SUB-INP-TGT-DVZ             TO IDX-DVZ
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 DISPLAY 'ERR: HEDEF ALACAK GERI ALINAMADI (OKUMA)'
+              NOT INVALID KEY
+                 COMPUTE IDX-BALANCE = IDX-BALANCE - WS-XFER-AMOUNT
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       DISPLAY 'ERR: HEDEF ALACAK GERI ALINAMADI'
+                 END-REWRITE
+           END-READ.
+       H794-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H793:WS-XFER-STATUS'a gore sonuc aciklamasini ve donus kodunu
+      *    SUB-OUT alanlarina tasir.
+      *-----------------------------------------------------------------
+       H793-BUILD-RESULT.
+           MOVE SUB-INP-PRCSS-TYPE          TO SUB-OUT-PRCSS-TYPE
+           MOVE SUB-INP-ID                  TO SUB-OUT-ID
+           MOVE SUB-INP-DVZ                 TO SUB-OUT-DVZ
+           MOVE SPACES                      TO SUB-OUT-FNAME-FROM
+           MOVE SPACES                      TO SUB-OUT-FNAME-TO
+           MOVE SPACES                      TO SUB-OUT-LNAME-FROM
+           MOVE SPACES                      TO SUB-OUT-LNAME-TO
+           MOVE WS-XFER-STATUS              TO SUB-OUT-RETURN-CODE
+
+           EVALUATE WS-XFER-STATUS
+              WHEN 0
+                 STRING 'TRANSFER GERCEKLESTI       :  '
+                     DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+              WHEN 90
+                 STRING 'ERR: KAYNAK=HEDEF HESAP    :  '
+                     DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+              WHEN 91
+                 STRING 'ERR: HEDEF HESAP BULUNAMADI:  '
+                     DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+              WHEN 92
+                 STRING 'ERR: HEDEF GUNCELLENEMEDI  :  '
+                     DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+              WHEN OTHER
+                 STRING 'ERR: KAYNAK GUNCELLENEMEDI :  '
+                     DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+           END-EVALUATE.
+       H793-END. EXIT.
+
+
       *-----------------------------------------------------------------
       *    H760:ID bulundu ise, okunan kayit, basarili okuma mesaji ile
       *    birlikte SUB-OUT bolumlerine atilir.
@@ -271,6 +594,7 @@
                  IF IDX-ST = 00
                       STRING 'SILME GERCEKLESTI          :  '
                       DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
+                      PERFORM H751-ARCHIVE-DELETE
                  ELSE
                       STRING 'SILME GERCEKLESMEDI        :  '
                       DELIMITED BY SIZE INTO SUB-OUT-DESCRIPTION
@@ -278,6 +602,33 @@
        H750-END. EXIT.
 
 
+      *-----------------------------------------------------------------
+      *    H751:Silinen hesabin son halini DELFILE'a arsivler - basarili
+      *    bir silmeden hemen sonra, IDX-REC alanlari tampon bellekte
+      *    hala mevcutken cagrilir.
+      *-----------------------------------------------------------------
+       H751-ARCHIVE-DELETE.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE IDX-ID       TO DEL-ID.
+           MOVE IDX-DVZ      TO DEL-DVZ.
+           MOVE IDX-NAME     TO DEL-NAME.
+           MOVE IDX-SRNAME   TO DEL-SRNAME.
+           MOVE IDX-DATE     TO DEL-OPEN-DATE.
+           MOVE IDX-BALANCE  TO DEL-BALANCE.
+           MOVE WS-CENT-DATE TO DEL-DATE.
+           MOVE 'SUBPROG'    TO DEL-PROGRAM.
+           OPEN EXTEND DEL-FILE.
+           IF (DEL-ST NOT = 0) AND (DEL-ST NOT = 97)
+               OPEN OUTPUT DEL-FILE
+           END-IF.
+           WRITE DEL-REC.
+           CLOSE DEL-FILE.
+       H751-END. EXIT.
+
+
       *-----------------------------------------------------------------
       *    Index dosyasini kapatir ve programin cagrildigi yere doner.
       *-----------------------------------------------------------------
