@@ -16,7 +16,7 @@
            05 OUT-ID            PIC 9(05).
            05 OUT-DVZ           PIC 9(03).
            05 OUT-RETURN-CODE   PIC 9(02).
-           05 OUT-ACIKLAMA      PIC X(30).
+           05 OUT-ACIKLAMA      PIC X(60).
            05 OUT-FNAME-FROM    PIC X(15).
            05 OUT-FNAME-TO      PIC X(15).
            05 OUT-LNAME-FORM    PIC X(15).
@@ -37,17 +37,7 @@
               88 OUT-SUCCESS                    VALUE 00 97.
            05 WS-ISLEM-TIPI     PIC 9(01).
               88 WS-ISLEM-TIPI-VALID            VALUE 1 THRU 9.
-           05 WS-SUB-AREA.
-              07 WS-SUB-FUNC    PIC 9(01).
-                 88 WS-FUNC-OPEN                VALUE 1.
-                 88 WS-FUNC-READ                VALUE 2.
-                 88 WS-FUNC-UPDATE              VALUE 3.
-                 88 WS-FUNC-WRITE               VALUE 4.
-                 88 WS-FUNC-CLOSE               VALUE 9.
-              07 WS-SUB-ID      PIC 9(05).
-              07 WS-SUB-DVZ     PIC 9(03).
-              07 WS-SUB-RC      PIC 9(02).
-              07 WS-SUB-DATA    PIC X(60).
+           COPY SUBFUNC.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
@@ -68,11 +58,16 @@
            MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           READ INP-FILE
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-SUBPROG2 USING WS-SUB-AREA.
+           READ INP-FILE.
        H100-END. EXIT.
 
+      *-----------------------------------------------------------------
+      *    H200:Gelen INPFILE kaydinin islem tipini WS-SUB-AREA fonksiyon
+      *    koduna cevirir, SUBPROG2'yi CALL ederek IDXFILE'dan sorgu
+      *    sonucunu alir ve sonucu OUTFILE'a yazar.
+      *-----------------------------------------------------------------
        H200-PROCCES.
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
 
@@ -93,12 +88,25 @@
               END-EVALUATE
            END-IF
 
-            MOVE INP-ID           TO WS-SUB-ID.
-            MOVE INP-DVZ          TO WS-SUB-DVZ.
-            MOVE ZEROS            TO WS-SUB-RC.
+           MOVE INP-ID           TO WS-SUB-ID.
+           MOVE INP-DVZ          TO WS-SUB-DVZ.
+           MOVE ZEROS            TO WS-SUB-RC.
+
+           CALL WS-SUBPROG2 USING WS-SUB-AREA.
+
+           MOVE INP-ISLEM-TIPI    TO OUT-ISLEM-TIPI.
+           MOVE INP-ID            TO OUT-ID.
+           MOVE INP-DVZ           TO OUT-DVZ.
+           MOVE WS-SUB-RC         TO OUT-RETURN-CODE.
+           MOVE WS-SUB-DATA       TO OUT-ACIKLAMA.
+           WRITE OUT-REC.
+
+           READ INP-FILE.
        H200-END. EXIT.
 
        H999-PROGRAM-EXIT.
+           SET WS-FUNC-CLOSE TO TRUE.
+           CALL WS-SUBPROG2 USING WS-SUB-AREA.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            STOP RUN.
