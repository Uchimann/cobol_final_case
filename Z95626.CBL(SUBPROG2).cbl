@@ -7,44 +7,119 @@
                              ORGANIZATION INDEXED
                              ACCESS RANDOM
                              RECORD KEY IDX-KEY
+                             ALTERNATE RECORD KEY IDX-SRNAME
+                                 WITH DUPLICATES
                              STATUS ST-IDX-FILE.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
-         01  IDX-REC.
-           03 IDX-KEY.
-             05 IDX-ID          PIC S9(5) COMP-3.
-             05 IDX-DVZ         PIC S9(3) COMP.
-           03 IDX-NAME          PIC X(15).
-           03 IDX-SRNAME        PIC X(15).
-           03 IDX-DATE          PIC S9(7) COMP-3.
-           03 IDX-BALANCE       PIC S9(15) COMP-3.
+           COPY IDXREC.
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            03 ST-IDX-FILE       PIC 9(2).
               88 IDX-SUCCES                     VALUE 00 97.
+           03 WS-BAL-DISPLAY    PIC -(14)9.
+           03 WS-TODAY.
+              05 WS-TODAY-YY               PIC 99.
+              05 WS-TODAY-MM               PIC 99.
+              05 WS-TODAY-DD               PIC 99.
+           03 WS-CENT-DATE.
+              05 WS-CENT                   PIC 9   VALUE 1.
+              05 WS-CENT-YY                PIC 99.
+              05 WS-CENT-MM                PIC 99.
+              05 WS-CENT-DD                PIC 99.
        LINKAGE SECTION.
-         01 WS-SUB-AREA.
-              07 WS-SUB-FUNC    PIC 9(01).
-                 88 WS-FUNC-OPEN                VALUE 1.
-                 88 WS-FUNC-READ                VALUE 2.
-                 88 WS-FUNC-UPDATE              VALUE 3.
-                 88 WS-FUNC-CLOSE               VALUE 9.
-              07 WS-SUB-ID      PIC 9(05).
-              07 WS-SUB-DVZ     PIC 9(03).
-              07 WS-SUB-RC      PIC 9(02).
-              07 WS-SUB-DATA    PIC X(60).
+           COPY SUBFUNC.
        PROCEDURE DIVISION USING WS-SUB-AREA.
+      *-----------------------------------------------------------------
+      *    MAIN:SUBPROG1'den gelen fonksiyon koduna gore IDXFILE'i
+      *    acar, WS-SUB-ID/WS-SUB-DVZ ile hesap sorgular ya da
+      *    gunceller, veya kapatir.
+      *-----------------------------------------------------------------
        0000-MAIN.
-           PERFORM H100-OPEN-FILES.
-           
+           EVALUATE TRUE
+              WHEN WS-FUNC-OPEN
+                 PERFORM H100-OPEN-FILES
+              WHEN WS-FUNC-READ
+                 PERFORM H700-LOOKUP
+              WHEN WS-FUNC-UPDATE
+                 PERFORM H710-TOUCH-UPDATE
+              WHEN WS-FUNC-CLOSE
+                 PERFORM H999-PROGRAM-EXIT
+              WHEN OTHER
+                 MOVE 99 TO WS-SUB-RC
+                 MOVE 'ERR: GECERSIZ FONKSIYON' TO WS-SUB-DATA
+           END-EVALUATE.
        0000-END. EXIT.
 
 
        H100-OPEN-FILES.
-           OPEN INPUT IDX-FILE.
+           OPEN I-O IDX-FILE.
+           IF (ST-IDX-FILE NOT = 0) AND (ST-IDX-FILE NOT = 97)
+               MOVE ST-IDX-FILE TO WS-SUB-RC
+           ELSE
+               MOVE ZEROS TO WS-SUB-RC
+           END-IF.
        H100-END. EXIT.
 
+
+      *-----------------------------------------------------------------
+      *    H700:WS-SUB-ID/WS-SUB-DVZ ile IDXFILE'dan hesap arar.
+      *    Bulunursa ad/soyad/bakiyeyi WS-SUB-DATA'ya yazip WS-SUB-RC'yi
+      *    sifirlar; bulunamazsa WS-SUB-RC'ye 94 koyar.
+      *-----------------------------------------------------------------
+       H700-LOOKUP.
+           MOVE WS-SUB-ID  TO IDX-ID.
+           MOVE WS-SUB-DVZ TO IDX-DVZ.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 MOVE 94 TO WS-SUB-RC
+                 MOVE 'ERR: HESAP BULUNAMADI' TO WS-SUB-DATA
+              NOT INVALID KEY
+                 MOVE ZEROS TO WS-SUB-RC
+                 MOVE IDX-BALANCE TO WS-BAL-DISPLAY
+                 STRING IDX-NAME    DELIMITED BY SIZE
+                        ' '         DELIMITED BY SIZE
+                        IDX-SRNAME  DELIMITED BY SIZE
+                        ' BAKIYE:'  DELIMITED BY SIZE
+                        WS-BAL-DISPLAY DELIMITED BY SIZE
+                        INTO WS-SUB-DATA
+           END-READ.
+       H700-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H710:WS-SUB-ID/WS-SUB-DVZ ile bulunan hesabin IDX-DATE
+      *    alanini bugunun tarihiyle "dokunulmus" olarak gunceller.
+      *    SUBPROG1'in INPFILE'i isim/tutar gibi yeni bir deger
+      *    tasimadigi icin bu fonksiyonun tek anlamli govdesi budur;
+      *    baska bir alani guncellemez.
+      *-----------------------------------------------------------------
+       H710-TOUCH-UPDATE.
+           MOVE WS-SUB-ID  TO IDX-ID.
+           MOVE WS-SUB-DVZ TO IDX-DVZ.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 MOVE 94 TO WS-SUB-RC
+                 MOVE 'ERR: HESAP BULUNAMADI' TO WS-SUB-DATA
+              NOT INVALID KEY
+                 ACCEPT WS-TODAY FROM DATE
+                 MOVE WS-TODAY-YY TO WS-CENT-YY
+                 MOVE WS-TODAY-MM TO WS-CENT-MM
+                 MOVE WS-TODAY-DD TO WS-CENT-DD
+                 MOVE WS-CENT-DATE TO IDX-DATE
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       MOVE 92 TO WS-SUB-RC
+                       MOVE 'ERR: HESAP GUNCELLENEMEDI' TO WS-SUB-DATA
+                    NOT INVALID KEY
+                       MOVE ZEROS TO WS-SUB-RC
+                       MOVE 'HESAP TARIHI GUNCELLENDI' TO WS-SUB-DATA
+                 END-REWRITE
+           END-READ.
+       H710-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           MOVE ZEROS TO WS-SUB-RC.
            EXIT PROGRAM.
