@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             ALTERNATE RECORD KEY IDX-SRNAME
+                                 WITH DUPLICATES
+                             STATUS IDX-ST.
+           SELECT RPT-FILE   ASSIGN TO RPTFILE
+                             STATUS RPT-ST.
+           SELECT ABD-FILE   ASSIGN TO ABDFILE
+                             STATUS ABD-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  ABD-FILE RECORDING MODE F.
+           COPY ABDREC.
+       FD  RPT-FILE RECORDING MODE F.
+         01  RPT-REC                   PIC X(80).
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           05 IDX-ST                   PIC 9(02).
+              88 IDX-EOF                          VALUE 10.
+              88 IDX-SUCCES                       VALUE 00 97.
+           05 RPT-ST                   PIC 9(02).
+           05 ABD-ST                   PIC 9(02).
+           05 WS-TODAY.
+              07 WS-TODAY-YY            PIC 99.
+              07 WS-TODAY-MM            PIC 99.
+              07 WS-TODAY-DD            PIC 99.
+           05 WS-CENT-DATE.
+              07 WS-CENT                PIC 9   VALUE 1.
+              07 WS-CENT-YY             PIC 99.
+              07 WS-CENT-MM             PIC 99.
+              07 WS-CENT-DD             PIC 99.
+           05 WS-PAGE-NO               PIC 9(04) VALUE 0.
+           05 WS-LINE-CNT              PIC 9(03) VALUE 99.
+           05 WS-LINES-PER-PAGE        PIC 9(03) VALUE 50.
+           05 WS-BAL-DISPLAY           PIC -(14)9.
+           05 WS-CNT-TL                PIC 9(07) VALUE 0.
+           05 WS-CNT-USD               PIC 9(07) VALUE 0.
+           05 WS-CNT-EUR                PIC 9(07) VALUE 0.
+           05 WS-CNT-OTHER             PIC 9(07) VALUE 0.
+           05 WS-BAL-TL                PIC S9(15) COMP-3 VALUE 0.
+           05 WS-BAL-USD               PIC S9(15) COMP-3 VALUE 0.
+           05 WS-BAL-EUR               PIC S9(15) COMP-3 VALUE 0.
+           05 WS-BAL-OTHER             PIC S9(15) COMP-3 VALUE 0.
+           05 WS-BAL-GRAND             PIC S9(15) COMP-3 VALUE 0.
+         01  WS-HDR1.
+           05 FILLER                   PIC X(30) VALUE
+              'DOVIZ BAZINDA MIZAN RAPORU'.
+           05 FILLER                   PIC X(17) VALUE SPACES.
+           05 FILLER                   PIC X(07) VALUE 'TARIH: '.
+           05 HDR1-DATE                PIC X(10).
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 FILLER                   PIC X(06) VALUE 'SAYFA:'.
+           05 HDR1-PAGE                PIC ZZZ9.
+         01  WS-RPT-DATE.
+           07 WS-RPT-DD                PIC 99.
+           07 FILLER                   PIC X VALUE '.'.
+           07 WS-RPT-MM                PIC 99.
+           07 FILLER                   PIC X VALUE '.'.
+           07 WS-RPT-CENT              PIC 9.
+           07 WS-RPT-YY                PIC 99.
+         01  WS-HDR2.
+           05 FILLER              PIC X(04) VALUE 'DVZ '.
+           05 FILLER              PIC X(08) VALUE 'ID     '.
+           05 FILLER              PIC X(20) VALUE 'AD'.
+           05 FILLER              PIC X(20) VALUE 'SOYAD'.
+           05 FILLER              PIC X(16) VALUE 'BAKIYE'.
+         01  WS-DETAIL.
+           05 DTL-DVZ                  PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-ID                   PIC Z(4)9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 DTL-NAME                 PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-SRNAME               PIC X(15).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 DTL-BAL                  PIC -(14)9.
+         01  WS-TOTAL-LINE.
+           05 TOT-LABEL                PIC X(30).
+           05 TOT-BAL                  PIC -(14)9.
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      *    MAIN: IDXFILE'i anahtar sirasina gore basindan sonuna kadar
+      *    okuyup RPTFILE'a doviz koduna gore mizan basar.
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PROCESS UNTIL IDX-EOF
+           PERFORM H900-WRITE-SUMMARY
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H100:Kaynak IDXFILE'i girdi, RPTFILE'i cikti olarak acar.
+      *    Acilma hatasinda ABDFILE'a tani kaydi dusup programdan cikar.
+      *-----------------------------------------------------------------
+       H100-OPEN-FILES.
+           OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+               MOVE 'IDXFILE'  TO ABD-FAILED-FILE
+               MOVE IDX-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE IDX-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (RPT-ST NOT = 0) AND (RPT-ST NOT = 97)
+               DISPLAY 'UNABLE TO OPEN RPTFILE: ' RPT-ST
+               MOVE 'RPTFILE'  TO ABD-FAILED-FILE
+               MOVE RPT-ST     TO ABD-STATUS
+               PERFORM H105-WRITE-ABEND
+               MOVE RPT-ST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE.
+       H100-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H105:Dosya acma hatasi olustugunda ABDFILE'a tani kaydi
+      *    yazar.
+      *-----------------------------------------------------------------
+       H105-WRITE-ABEND.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY-YY TO WS-CENT-YY
+           MOVE WS-TODAY-MM TO WS-CENT-MM
+           MOVE WS-TODAY-DD TO WS-CENT-DD.
+           MOVE 'TRIALBAL' TO ABD-PROGRAM.
+           MOVE WS-CENT-DATE TO ABD-DATE.
+           MOVE SPACES TO ABD-LAST-INPUT.
+           OPEN EXTEND ABD-FILE.
+           IF (ABD-ST NOT = 0) AND (ABD-ST NOT = 97)
+               OPEN OUTPUT ABD-FILE
+           END-IF.
+           WRITE ABD-REC.
+           CLOSE ABD-FILE.
+       H105-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H150:Yeni sayfa basligini ve kolon basliklarini bastirir.
+      *-----------------------------------------------------------------
+       H150-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-TODAY-DD TO WS-RPT-DD
+           MOVE WS-TODAY-MM TO WS-RPT-MM
+           MOVE WS-CENT      TO WS-RPT-CENT
+           MOVE WS-TODAY-YY  TO WS-RPT-YY.
+           MOVE WS-RPT-DATE  TO HDR1-DATE
+           MOVE WS-PAGE-NO   TO HDR1-PAGE.
+
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR1 TO RPT-REC
+           WRITE RPT-REC.
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE WS-HDR2 TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE ZEROES TO WS-LINE-CNT.
+       H150-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H200:Sayfa dolduysa yeni sayfa basligi bastirir, okunan
+      *    hesabi detay satirina cevirip yazar ve doviz sayaclarini
+      *    gunceller.
+      *-----------------------------------------------------------------
+       H200-PROCESS.
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+              ACCEPT WS-TODAY FROM DATE
+              MOVE WS-TODAY-YY TO WS-CENT-YY
+              MOVE WS-TODAY-MM TO WS-CENT-MM
+              MOVE WS-TODAY-DD TO WS-CENT-DD
+              PERFORM H150-WRITE-HEADER
+           END-IF.
+
+           MOVE IDX-DVZ                  TO DTL-DVZ
+           MOVE IDX-ID                   TO DTL-ID
+           MOVE IDX-NAME                 TO DTL-NAME
+           MOVE IDX-SRNAME               TO DTL-SRNAME
+           MOVE IDX-BALANCE              TO DTL-BAL
+           MOVE WS-DETAIL                 TO RPT-REC
+           WRITE RPT-REC.
+           ADD 1 TO WS-LINE-CNT.
+
+           PERFORM H160-TALLY-BALANCE.
+           READ IDX-FILE.
+       H200-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H160:Okunan hesabin bakiyesini doviz koduna gore ilgili ara
+      *    toplama ve genel toplama ekler.
+      *-----------------------------------------------------------------
+       H160-TALLY-BALANCE.
+           EVALUATE IDX-DVZ
+              WHEN 1
+                 ADD 1              TO WS-CNT-TL
+                 ADD IDX-BALANCE    TO WS-BAL-TL
+              WHEN 2
+                 ADD 1              TO WS-CNT-USD
+                 ADD IDX-BALANCE    TO WS-BAL-USD
+              WHEN 3
+                 ADD 1              TO WS-CNT-EUR
+                 ADD IDX-BALANCE    TO WS-BAL-EUR
+              WHEN OTHER
+                 ADD 1              TO WS-CNT-OTHER
+                 ADD IDX-BALANCE    TO WS-BAL-OTHER
+           END-EVALUATE.
+           ADD IDX-BALANCE TO WS-BAL-GRAND.
+       H160-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H900:Rapor sonuna doviz bazinda ara toplamlari ve genel
+      *    toplami basar.
+      *-----------------------------------------------------------------
+       H900-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC.
+           MOVE ALL '-' TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE '1-TL  HESAP SAYISI/BAKIYESI :' TO TOT-LABEL
+           MOVE WS-BAL-TL                       TO TOT-BAL
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE '2-USD HESAP SAYISI/BAKIYESI :' TO TOT-LABEL
+           MOVE WS-BAL-USD                      TO TOT-BAL
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE '3-EUR HESAP SAYISI/BAKIYESI :' TO TOT-LABEL
+           MOVE WS-BAL-EUR                      TO TOT-BAL
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'GECERSIZ DVZ BAKIYESI        :' TO TOT-LABEL
+           MOVE WS-BAL-OTHER                     TO TOT-BAL
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE ALL '-' TO RPT-REC
+           WRITE RPT-REC.
+
+           MOVE 'GENEL TOPLAM BAKIYE          :' TO TOT-LABEL
+           MOVE WS-BAL-GRAND                     TO TOT-BAL
+           MOVE WS-TOTAL-LINE TO RPT-REC
+           WRITE RPT-REC.
+       H900-END. EXIT.
+
+
+      *-----------------------------------------------------------------
+      *    H999:Dosyalari kapatir ve programi sonlandirir.
+      *-----------------------------------------------------------------
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
+           STOP RUN.
+      *
