@@ -0,0 +1,46 @@
+//DNMRUN   JOB (Z95626),'GUNLUK ISLEM-DNM',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  DNM - GUNLUK HESAP ISLEM DOSYASINI (INPFILE, SAYISAL ISLEM
+//*  TIPI KODLU) OKUYUP IDXFILE UZERINDE DOGRUDAN ISLER, SONUCU
+//*  OUTFILE'A YAZAR. KONTROL TOPLAMLARI (CTLFILE), ACILMA HATASI
+//*  TANI KAYDI (ABDFILE), SILME ARSIVI (DELFILE), TANINMAYAN ISLEM
+//*  TIPI ARSIVI (SUSFILE) VE AD/SOYAD GUNCELLEME DENETIM KAYDI
+//*  (AUDFILE) ICIN GEREKLI DD'LERI TASIR.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PROC=CBLGO,PGM=DNM
+//STEP010.INPFILE  DD DSN=Z95626.DNM.INPFILE,DISP=SHR
+//STEP010.OUTFILE  DD DSN=Z95626.DNM.OUTFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//STEP010.CTLFILE  DD DSN=Z95626.DNM.CTLFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//STEP010.ABDFILE  DD DSN=Z95626.DNM.ABDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//STEP010.DELFILE  DD DSN=Z95626.DELFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//STEP010.SUSFILE  DD DSN=Z95626.DNM.SUSFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//STEP010.AUDFILE  DD DSN=Z95626.AUDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STEP010.IDXFILE  DD DSN=Z95626.IDXFILE,DISP=SHR
+//*  PRMFILE ISTEGE BAGLIDIR (SELECT OPTIONAL) - ILK ALANI 'Y' ISE
+//*  CSVFILE DE URETILIR. KART SAGLANMAZSA PROGRAM CSV URETMEDEN
+//*  NORMAL SEKILDE CALISIR.
+//STEP010.PRMFILE  DD DSN=Z95626.DNM.PRMFILE,DISP=SHR
+//STEP010.CSVFILE  DD DSN=Z95626.DNM.CSVFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//
