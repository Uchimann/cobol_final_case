@@ -0,0 +1,50 @@
+//MAINPRG  JOB (Z95626),'GUNLUK ISLEM-MAINPROG',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  MAINPROG - GUNLUK HESAP ISLEM DOSYASINI (INPFILE) OKUYUP HER
+//*  KAYDI SUBPROG'A CAGIRIR, SONUCU OUTFILE'A YAZAR. CHECKPOINT/
+//*  RESTART (CHKFILE), KONTROL TOPLAMLARI (CTLFILE), ACILMA HATASI
+//*  TANI KAYDI (ABDFILE) VE TANINMAYAN ISLEM TIPI ARSIVI (SUSFILE)
+//*  ICIN GEREKLI DD'LERI TASIR. SUBPROG DINAMIK OLARAK CAGRILDIGI
+//*  ICIN IDXFILE/DELFILE/AUDFILE DD'LERI DE BU JOB'DA TANIMLIDIR.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PROC=CBLGO,PGM=MAINPROG
+//STEP010.INPFILE  DD DSN=Z95626.MAINPROG.INPFILE,DISP=SHR
+//STEP010.OUTFILE  DD DSN=Z95626.MAINPROG.OUTFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//STEP010.CHKFILE  DD DSN=Z95626.MAINPROG.CHKFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//STEP010.CTLFILE  DD DSN=Z95626.MAINPROG.CTLFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//STEP010.ABDFILE  DD DSN=Z95626.MAINPROG.ABDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//STEP010.SUSFILE  DD DSN=Z95626.MAINPROG.SUSFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//STEP010.IDXFILE  DD DSN=Z95626.IDXFILE,DISP=SHR
+//STEP010.DELFILE  DD DSN=Z95626.DELFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//STEP010.AUDFILE  DD DSN=Z95626.AUDFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*  PRMFILE ISTEGE BAGLIDIR (SELECT OPTIONAL) - ILK ALANI 'Y' ISE
+//*  CSVFILE DE URETILIR. KART SAGLANMAZSA PROGRAM CSV URETMEDEN
+//*  NORMAL SEKILDE CALISIR.
+//STEP010.PRMFILE  DD DSN=Z95626.MAINPROG.PRMFILE,DISP=SHR
+//STEP010.CSVFILE  DD DSN=Z95626.MAINPROG.CSVFILE,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//
