@@ -0,0 +1,11 @@
+//CBLGO    PROC PGM=,LOADLIB=Z95626.LOAD
+//*-----------------------------------------------------------------
+//*  CBLGO - Z95626 YUKLEME KITAPLIGINDAKI BIR COBOL PROGRAMINI
+//*  CALISTIRIR. HER JOB, &PGM ILE PROGRAM ADINI VE STEP ADI
+//*  UZERINDEN GEREKLI DD'LERI GECER.
+//*-----------------------------------------------------------------
+//GO       EXEC PGM=&PGM,REGION=0M
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//         PEND
