@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *    ABDREC: Bir dosya acma hatasi olustugunda ABDFILE'a yazilan
+      *    tanı (abend-diagnostic) kaydinin ortak layout'u. Hatayi veren
+      *    programi, dosyayi, donen durum kodunu, tarihi ve o ana kadar
+      *    okunmus en son girdi kaydini tasir - MAINPROG, DNM ve SUBPROG
+      *    tarafindan COPY edilir.
+      *-----------------------------------------------------------------
+       01  ABD-REC.
+           03 ABD-PROGRAM             PIC X(08).
+           03 ABD-FAILED-FILE         PIC X(08).
+           03 ABD-STATUS              PIC 9(02).
+           03 ABD-DATE                PIC S9(7) COMP-3.
+           03 ABD-LAST-INPUT          PIC X(80).
