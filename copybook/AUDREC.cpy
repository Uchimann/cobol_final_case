@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *    AUDREC: Ad/soyad guncellemelerinde AUDFILE'a yazilan
+      *    once/sonra kaydinin ortak layout'u - DNM ve SUBPROG
+      *    tarafindan COPY edilir.
+      *-----------------------------------------------------------------
+       01  AUD-REC.
+           03 AUD-PROGRAM              PIC X(08).
+           03 AUD-ID                   PIC 9(05).
+           03 AUD-DVZ                  PIC 9(03).
+           03 AUD-DATE                 PIC S9(7) COMP-3.
+           03 AUD-NAME-BEFORE          PIC X(15).
+           03 AUD-NAME-AFTER           PIC X(15).
+           03 AUD-SRNAME-BEFORE        PIC X(15).
+           03 AUD-SRNAME-AFTER         PIC X(15).
