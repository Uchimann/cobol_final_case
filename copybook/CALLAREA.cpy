@@ -0,0 +1,42 @@
+      *-----------------------------------------------------------------
+      *    CALLAREA: MAINPROG'un SUBPROG'u CALL ederken kullandigi ortak
+      *    parametre alani. MAINPROG'da WORKING-STORAGE, SUBPROG'da ise
+      *    LINKAGE SECTION icinde COPY edilir - iki taraf da ayni
+      *    layout'u paylasmalidir, aksi halde CALL parametreleri kayar.
+      *-----------------------------------------------------------------
+       01 WS-SUB-AREA.
+            07 WS-PRCSS-TYPE         PIC X(01).
+            07 WS-SUB-FUNC           PIC 9(01).
+               88 WS-FUNC-OPEN                  VALUE 1.
+               88 WS-FUNC-READ                  VALUE 2.
+               88 WS-FUNC-UPDATE                VALUE 3.
+               88 WS-FUNC-WRITE                 VALUE 4.
+               88 WS-FUNC-DELETE                VALUE 5.
+               88 WS-FUNC-BALANCE               VALUE 6.
+               88 WS-FUNC-TRANSFER              VALUE 7.
+               88 WS-FUNC-CLOSE                 VALUE 9.
+            07 SUB-OUT-PRCSS-TYPE    PIC X(01).
+            07 SUB-OUT-ID            PIC 9(05).
+            07 SUB-OUT-DVZ           PIC 9(03).
+            07 SUB-OUT-RETURN-CODE   PIC 9(02).
+            07 SUB-OUT-DESCRIPTION   PIC X(30).
+            07 SUB-OUT-FNAME-FROM    PIC X(15).
+            07 SUB-OUT-FNAME-TO      PIC X(15).
+            07 SUB-OUT-LNAME-FROM    PIC X(15).
+            07 SUB-OUT-LNAME-TO      PIC X(15).
+            07 SUB-INP-PRCSS-TYPE    PIC X(01).
+            07 SUB-INP-ID            PIC 9(5).
+            07 SUB-INP-DVZ           PIC 9(3).
+      *          Gecerli doviz kodlari: 1=TL, 2=USD, 3=EUR.
+               88 SUB-DVZ-VALID                VALUES 1 THRU 3.
+            07 SUB-INP-AMOUNT        PIC S9(15) COMP-3.
+      *          SUB-FUNC-TRANSFER icin hedef hesap; SUB-INP-AMOUNT
+      *          bu islemde transfer tutari olarak kullanilir.
+            07 SUB-INP-TGT-ID        PIC 9(5).
+            07 SUB-INP-TGT-DVZ       PIC 9(3).
+            07 SUB-INP-NAME          PIC X(15).
+            07 SUB-INP-SRNAME        PIC X(15).
+            07 SUB-INP-XLIT-RULE     PIC X(01).
+               88 SUB-XLIT-RULE-1              VALUE '1' ' '.
+               88 SUB-XLIT-RULE-2              VALUE '2'.
+               88 SUB-XLIT-RULE-NONE           VALUE '0'.
