@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      *    DELREC: Bir hesap IDXFILE'dan silindiginde DELFILE'a yazilan
+      *    arsiv kaydinin ortak layout'u. Silinen kaydin son hali ile
+      *    birlikte, silme islemini yapan programi ve silme tarihini
+      *    tasir - DNM ve SUBPROG tarafindan COPY edilir.
+      *-----------------------------------------------------------------
+       01  DEL-REC.
+           03 DEL-ID                  PIC S9(5)  COMP-3.
+           03 DEL-DVZ                 PIC S9(3)  COMP.
+           03 DEL-NAME                PIC X(15).
+           03 DEL-SRNAME              PIC X(15).
+           03 DEL-OPEN-DATE           PIC S9(7)  COMP-3.
+           03 DEL-BALANCE             PIC S9(15) COMP-3.
+           03 DEL-DATE                PIC S9(7)  COMP-3.
+           03 DEL-PROGRAM             PIC X(08).
