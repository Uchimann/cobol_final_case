@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *    IDXREC: IDXFILE (musteri hesap) kaydinin ortak layout'u.
+      *    DNM, SUBPROG ve SUBPROG2 tarafindan COPY edilir; IDX-KEY
+      *    IDX-ID+IDX-DVZ'den, ana kayit ise isim/soyisim/tarih/bakiye
+      *    alanlarindan olusur. Alternate key IDX-SRNAME uzerindendir.
+      *-----------------------------------------------------------------
+       01  IDX-REC.
+           03 IDX-KEY.
+             05 IDX-ID                 PIC S9(5)  COMP-3.
+             05 IDX-DVZ                PIC S9(3)  COMP.
+           03 IDX-NAME                 PIC X(15).
+           03 IDX-SRNAME               PIC X(15).
+           03 IDX-DATE                 PIC S9(7)  COMP-3.
+           03 IDX-BALANCE              PIC S9(15) COMP-3.
