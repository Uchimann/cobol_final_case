@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      *    SUBFUNC: SUBPROG1'in SUBPROG2'yi CALL ederken kullandigi
+      *    genel amacli fonksiyon-kodu alani. SUBPROG1'de WORKING-
+      *    STORAGE, SUBPROG2'de LINKAGE SECTION, DNM'de ise kendi
+      *    IDXFILE erisimini tarif etmek icin WORKING-STORAGE icinde
+      *    COPY edilir.
+      *-----------------------------------------------------------------
+       01 WS-SUB-AREA.
+            07 WS-SUB-FUNC    PIC 9(01).
+               88 WS-FUNC-OPEN                VALUE 1.
+               88 WS-FUNC-READ                VALUE 2.
+               88 WS-FUNC-UPDATE              VALUE 3.
+               88 WS-FUNC-WRITE               VALUE 4.
+               88 WS-FUNC-DELETE              VALUE 5.
+               88 WS-FUNC-BALANCE             VALUE 6.
+               88 WS-FUNC-TRANSFER            VALUE 7.
+               88 WS-FUNC-CLOSE               VALUE 9.
+            07 WS-SUB-ID      PIC 9(05).
+            07 WS-SUB-DVZ     PIC 9(03).
+            07 WS-SUB-RC      PIC 9(02).
+            07 WS-SUB-DATA    PIC X(60).
