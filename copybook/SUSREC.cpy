@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *    SUSREC: Taniinmayan (gecersiz) islem tipiyle gelen kayitlarin
+      *    SUSFILE'a yazilan ortak layout'u - MAINPROG ve DNM tarafindan
+      *    COPY edilir.
+      *-----------------------------------------------------------------
+       01  SUS-REC.
+           03 SUS-PROGRAM              PIC X(08).
+           03 SUS-PRCSS-TYPE           PIC X(01).
+           03 SUS-ID                   PIC 9(05).
+           03 SUS-DVZ                  PIC 9(03).
+           03 SUS-DATE                 PIC S9(7) COMP-3.
+           03 SUS-REASON               PIC X(30).
+           03 SUS-ORIGINAL-INPUT       PIC X(60).
